@@ -0,0 +1,6 @@
+      * ALUPROM - one turma-promotion rule (e.g. "5A" -> "6A").
+      * COPYed at level 05 wherever a single rule is needed and
+      * REPLACED to level 10 when nested inside the REGRAS-PROMOCAO
+      * OCCURS table in ALUPTBL.
+       05  PROM-TURMA-ORIGEM        PIC X(4).
+       05  PROM-TURMA-DESTINO       PIC X(4).
