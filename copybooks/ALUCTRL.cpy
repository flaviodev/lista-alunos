@@ -0,0 +1,5 @@
+      * ALUCTRL - end-of-day reconciliation control record supplied
+      * by the registrar alongside the enrollment extract: the count
+      * of active students the registrar expects the master to hold
+      * once the extract has been applied.
+       05  CTRL-TOTAL-ESPERADO      PIC 9(5).
