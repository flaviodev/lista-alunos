@@ -0,0 +1,13 @@
+      * ALUAUDIT - audit trail record layout (one line per add, move
+      * or remove against the student master, written by
+      * ALUNO-AUDITORIA).
+       05  AUD-DATA                PIC 9(6).
+       05  AUD-HORA                PIC 9(8).
+       05  AUD-OPERACAO            PIC X(10).
+       05  AUD-MATRICULA           PIC 9(6).
+       05  AUD-NOME                PIC X(15).
+       05  AUD-SOBRENOME           PIC X(15).
+       05  AUD-TURMA               PIC X(4).
+       05  AUD-POSICAO             PIC S9(3).
+       05  AUD-OPERADOR            PIC X(8).
+       05  FILLER                  PIC X(05).
