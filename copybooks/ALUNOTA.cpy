@@ -0,0 +1,7 @@
+      * ALUNOTA - one grade entry (matricula/disciplina/nota).  COPYed
+      * at level 05 wherever a single entry is needed and REPLACED to
+      * level 10 when nested inside the NOTAS OCCURS table in
+      * ALUNOTLS.
+       05  NOT-MATRICULA           PIC 9(6).
+       05  NOT-DISCIPLINA          PIC X(10).
+       05  NOT-NOTA                PIC 9(2)V9(1).
