@@ -0,0 +1,7 @@
+      * ALUEXTR - registrar enrollment extract record layout (one
+      * student per record, fixed format, no status byte - every
+      * extract record is treated as an active enrollment).
+       05  EXT-MATRICULA           PIC 9(6).
+       05  EXT-NOME                PIC X(15).
+       05  EXT-SOBRENOME           PIC X(15).
+       05  EXT-TURMA               PIC X(4).
