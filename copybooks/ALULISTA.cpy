@@ -0,0 +1,10 @@
+      * ALULISTA - shared roster table layout (student master in
+      * memory).  COPYed by ALUNOS.cbl and every aluno/ALUNO-* program
+      * so the table and its capacity only have to change in one
+      * place.
+       78  ALU-MAX-ALUNOS               VALUE 200.
+       01  TOTAL-ALUNOS PIC 9(3) VALUE 0.
+       01  LISTA.
+           05  ALUNOS OCCURS ALU-MAX-ALUNOS TIMES
+                       INDEXED BY IX-ALUNOS.
+               COPY ALUREG REPLACING ==05== BY ==10==.
