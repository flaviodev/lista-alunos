@@ -0,0 +1,10 @@
+      * ALUPTBL - shared turma-promotion table layout (the
+      * end-of-year "advance to next turma" rules).  COPYed by
+      * batch/ALUNO-PROMOCAO.cbl so the table and its capacity only
+      * have to change in one place.
+       78  PRM-MAX-REGRAS               VALUE 50.
+       01  TOTAL-REGRAS PIC 9(3) VALUE 0.
+       01  TABELA-PROMOCAO.
+           05  REGRAS-PROMOCAO OCCURS PRM-MAX-REGRAS TIMES
+                       INDEXED BY IX-REGRAS.
+               COPY ALUPROM REPLACING ==05== BY ==10==.
