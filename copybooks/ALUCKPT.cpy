@@ -0,0 +1,6 @@
+      * ALUCKPT - batch restart checkpoint record: the ordinal number,
+      * within the registrar extract, of the last record successfully
+      * applied to the student master by ALUNO-CARGA-LOTE.  Written
+      * every few records so an aborted run can be restarted against
+      * the same extract without re-applying what already landed.
+       05  CKPT-ULTIMO-REGISTRO     PIC 9(7).
