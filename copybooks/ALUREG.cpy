@@ -0,0 +1,11 @@
+      * ALUREG - one student record's fields.  COPYed at level 05
+      * wherever a single candidate/record is needed (ALUNO in
+      * WORKING-STORAGE/LINKAGE) and REPLACED to level 10 when nested
+      * inside the ALUNOS OCCURS table in ALULISTA.
+       05  ALU-MATRICULA           PIC 9(6).
+       05  ALU-NOME                PIC X(15).
+       05  ALU-SOBRENOME           PIC X(15).
+       05  ALU-TURMA               PIC X(4).
+       05  ALU-STATUS              PIC X(1) VALUE "A".
+           88  ALU-ATIVO           VALUE "A".
+           88  ALU-INATIVO         VALUE "I".
