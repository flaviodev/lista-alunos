@@ -0,0 +1,10 @@
+      * ALUNOTLS - shared grades table layout (one entry per
+      * matricula/disciplina).  COPYed by ALUNOS.cbl and every
+      * aluno/ALUNO-NOTA-* program so the table and its capacity only
+      * have to change in one place.
+       78  NOT-MAX-NOTAS                VALUE 2000.
+       01  TOTAL-NOTAS PIC 9(4) VALUE 0.
+       01  LISTA-NOTAS.
+           05  NOTAS OCCURS NOT-MAX-NOTAS TIMES
+                       INDEXED BY IX-NOTAS.
+               COPY ALUNOTA REPLACING ==05== BY ==10==.
