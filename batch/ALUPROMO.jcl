@@ -0,0 +1,10 @@
+//ALUPROMO JOB (ACCT),'PROMOCAO TURMA',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------
+//* END-OF-YEAR TERM ROLLOVER: ADVANCE EVERY ACTIVE STUDENT'S
+//* TURMA PER THE PROMOTION TABLE, VIA ALUNO-PROMOCAO.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=ALUPROMO
+//STEPLIB  DD DSN=APP.ALUNOS.LOADLIB,DISP=SHR
+//ALUNOS   DD DSN=APP.ALUNOS.MASTER,DISP=SHR
+//PROMOCAO DD DSN=APP.ALUNOS.PROMOCAO.TABELA,DISP=SHR
+//SYSOUT   DD SYSOUT=*
