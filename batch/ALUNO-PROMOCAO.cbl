@@ -0,0 +1,125 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ALUNO-PROMOCAO AS "ALUPROMO".
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-ALUNOS ASSIGN TO "ALUNOS.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT ARQ-PROMOCAO ASSIGN TO "PROMOCAO.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQ-ALUNOS.
+       01  ALUNO-REC-FILE.
+           COPY ALUREG.
+       FD  ARQ-PROMOCAO.
+       01  PROMOCAO-REC.
+           COPY ALUPROM.
+
+       WORKING-STORAGE SECTION.
+       COPY ALULISTA.
+       COPY ALUPTBL.
+       01 I PIC 9(3) VALUE 1.
+       01 OPERADOR-ID PIC X(8) VALUE "BATCH".
+       01 FIM-MASTER PIC X VALUE "N".
+           88 FIM-DO-MASTER VALUE "S".
+       01 FIM-PROMOCAO PIC X VALUE "N".
+           88 FIM-DO-PROMOCAO VALUE "S".
+       01 RTN-REGRA-ACHADA PIC 9(1) VALUE 0.
+       01 TURMA-DESTINO-ACHADA PIC X(4) VALUE SPACES.
+       01 TOTAL-PROMOVIDOS PIC 9(5) VALUE 0.
+       01 TOTAL-INATIVOS PIC 9(5) VALUE 0.
+       01 TOTAL-SEM-REGRA PIC 9(5) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN.
+           PERFORM CARREGA-TABELA-PROMOCAO.
+           PERFORM CARREGA-MASTER-ATUAL.
+           PERFORM PROMOVE-ALUNOS.
+           PERFORM GRAVA-MASTER-ATUALIZADO.
+           PERFORM IMPRIME-SUMARIO.
+       STOP RUN.
+
+       CARREGA-TABELA-PROMOCAO.
+           MOVE "N" TO FIM-PROMOCAO.
+           MOVE 0 TO TOTAL-REGRAS.
+           OPEN INPUT ARQ-PROMOCAO.
+           PERFORM LE-REGRA-PROMOCAO UNTIL FIM-DO-PROMOCAO.
+           CLOSE ARQ-PROMOCAO.
+
+       LE-REGRA-PROMOCAO.
+           READ ARQ-PROMOCAO
+               AT END
+                   MOVE "S" TO FIM-PROMOCAO
+               NOT AT END
+                   COMPUTE TOTAL-REGRAS = TOTAL-REGRAS + 1
+                   MOVE PROMOCAO-REC TO REGRAS-PROMOCAO(TOTAL-REGRAS)
+           END-READ.
+
+       CARREGA-MASTER-ATUAL.
+           MOVE "N" TO FIM-MASTER.
+           MOVE 0 TO TOTAL-ALUNOS.
+           OPEN INPUT ARQ-ALUNOS.
+           PERFORM LE-MASTER UNTIL FIM-DO-MASTER.
+           CLOSE ARQ-ALUNOS.
+
+       LE-MASTER.
+           READ ARQ-ALUNOS
+               AT END
+                   MOVE "S" TO FIM-MASTER
+               NOT AT END
+                   COMPUTE TOTAL-ALUNOS = TOTAL-ALUNOS + 1
+                   MOVE ALUNO-REC-FILE TO ALUNOS(TOTAL-ALUNOS)
+           END-READ.
+
+       PROMOVE-ALUNOS.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > TOTAL-ALUNOS
+               IF ALU-ATIVO OF ALUNOS(I) THEN
+                   PERFORM BUSCA-REGRA-PROMOCAO
+                   IF RTN-REGRA-ACHADA EQUAL 1 THEN
+                       PERFORM APLICA-PROMOCAO
+                   ELSE
+                       ADD 1 TO TOTAL-SEM-REGRA
+                   END-IF
+               ELSE
+                   ADD 1 TO TOTAL-INATIVOS
+               END-IF
+           END-PERFORM.
+
+       BUSCA-REGRA-PROMOCAO.
+           MOVE 0 TO RTN-REGRA-ACHADA.
+           MOVE SPACES TO TURMA-DESTINO-ACHADA.
+           PERFORM VARYING IX-REGRAS FROM 1 BY 1
+                   UNTIL IX-REGRAS > TOTAL-REGRAS
+               IF ALU-TURMA OF ALUNOS(I) EQUAL
+                       PROM-TURMA-ORIGEM OF REGRAS-PROMOCAO(IX-REGRAS)
+                       THEN
+                   MOVE 1 TO RTN-REGRA-ACHADA
+                   MOVE PROM-TURMA-DESTINO OF REGRAS-PROMOCAO(IX-REGRAS)
+                           TO TURMA-DESTINO-ACHADA
+                   SET IX-REGRAS TO TOTAL-REGRAS
+               END-IF
+           END-PERFORM.
+
+       APLICA-PROMOCAO.
+           MOVE TURMA-DESTINO-ACHADA TO ALU-TURMA OF ALUNOS(I).
+           ADD 1 TO TOTAL-PROMOVIDOS.
+           CALL "ALUNO-AUDITORIA" USING "PROMOCAO", ALUNOS(I), I,
+                   OPERADOR-ID.
+
+       GRAVA-MASTER-ATUALIZADO.
+           OPEN OUTPUT ARQ-ALUNOS.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > TOTAL-ALUNOS
+               MOVE ALUNOS(I) TO ALUNO-REC-FILE
+               WRITE ALUNO-REC-FILE
+           END-PERFORM.
+           CLOSE ARQ-ALUNOS.
+
+       IMPRIME-SUMARIO.
+           DISPLAY "PROMOCAO DE TURMA - FIM DE ANO - RESUMO".
+           DISPLAY "REGRAS DE PROMOCAO ...: " TOTAL-REGRAS.
+           DISPLAY "ALUNOS PROMOVIDOS .....: " TOTAL-PROMOVIDOS.
+           DISPLAY "SEM REGRA APLICAVEL ...: " TOTAL-SEM-REGRA.
+           DISPLAY "ALUNOS INATIVOS .......: " TOTAL-INATIVOS.
