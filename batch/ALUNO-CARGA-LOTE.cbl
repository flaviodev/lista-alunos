@@ -0,0 +1,213 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ALUNO-CARGA-LOTE AS "ALUNCARG".
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-EXTRATO ASSIGN TO "EXTRATO.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT ARQ-ALUNOS ASSIGN TO "ALUNOS.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT ARQ-REJEITOS ASSIGN TO "REJEITOS.RPT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT OPTIONAL ARQ-CONTROLE ASSIGN TO "CONTROLE.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT OPTIONAL ARQ-CHECKPOINT ASSIGN TO "CHECKPT.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQ-EXTRATO.
+       01  EXT-REC.
+           COPY ALUEXTR.
+       FD  ARQ-ALUNOS.
+       01  ALUNO-REC-FILE.
+           COPY ALUREG.
+       FD  ARQ-REJEITOS.
+       01  REJEITO-REC PIC X(80).
+       FD  ARQ-CONTROLE.
+       01  CONTROLE-REC.
+           COPY ALUCTRL.
+       FD  ARQ-CHECKPOINT.
+       01  CHECKPOINT-REC.
+           COPY ALUCKPT.
+
+       WORKING-STORAGE SECTION.
+       COPY ALULISTA.
+       01 ALUNO.
+           COPY ALUREG.
+       01 STATUS-ADICIONA PIC X(20) VALUE " ".
+       01 I PIC 9(3) VALUE 1.
+       01 FIM-EXTRATO PIC X VALUE "N".
+           88 FIM-DO-EXTRATO VALUE "S".
+       01 FIM-MASTER PIC X VALUE "N".
+           88 FIM-DO-MASTER VALUE "S".
+       01 OPERADOR-ID PIC X(8) VALUE "BATCH".
+       01 TOTAL-LIDOS PIC 9(5) VALUE 0.
+       01 TOTAL-CARREGADOS PIC 9(5) VALUE 0.
+       01 TOTAL-REJEITADOS PIC 9(5) VALUE 0.
+       01 TOTAL-ATIVOS PIC 9(5) VALUE 0.
+       01 TOTAL-ESPERADO PIC 9(5) VALUE 0.
+       01 FIM-CONTROLE PIC X VALUE "N".
+           88 FIM-DO-CONTROLE VALUE "S".
+       01 FIM-CHECKPOINT PIC X VALUE "N".
+           88 FIM-DO-CHECKPOINT VALUE "S".
+       01 ULTIMO-REGISTRO-APLICADO PIC 9(7) VALUE 0.
+       01 INTERVALO-CHECKPOINT PIC 9(3) VALUE 50.
+       01 RESTO-CHECKPOINT PIC 9(3) VALUE 0.
+       01 QUOCIENTE-CHECKPOINT PIC 9(5) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN.
+           PERFORM CARREGA-MASTER-ATUAL.
+           PERFORM LE-CHECKPOINT-ANTERIOR.
+           PERFORM ABRE-ARQUIVOS-LOTE.
+           PERFORM LE-EXTRATO UNTIL FIM-DO-EXTRATO.
+           PERFORM GRAVA-MASTER-ATUALIZADO.
+           PERFORM GRAVA-CHECKPOINT.
+           PERFORM FECHA-ARQUIVOS-LOTE.
+           PERFORM IMPRIME-SUMARIO.
+           PERFORM RECONCILIA-DIA.
+       STOP RUN.
+
+       CARREGA-MASTER-ATUAL.
+           MOVE "N" TO FIM-MASTER.
+           MOVE 0 TO TOTAL-ALUNOS.
+           OPEN INPUT ARQ-ALUNOS.
+           PERFORM LE-MASTER UNTIL FIM-DO-MASTER.
+           CLOSE ARQ-ALUNOS.
+
+       LE-MASTER.
+           READ ARQ-ALUNOS
+               AT END
+                   MOVE "S" TO FIM-MASTER
+               NOT AT END
+                   COMPUTE TOTAL-ALUNOS = TOTAL-ALUNOS + 1
+                   MOVE ALUNO-REC-FILE TO ALUNOS(TOTAL-ALUNOS)
+           END-READ.
+
+       ABRE-ARQUIVOS-LOTE.
+           OPEN INPUT ARQ-EXTRATO.
+           OPEN OUTPUT ARQ-REJEITOS.
+
+       LE-EXTRATO.
+           READ ARQ-EXTRATO
+               AT END
+                   MOVE "S" TO FIM-EXTRATO
+               NOT AT END
+                   ADD 1 TO TOTAL-LIDOS
+                   IF TOTAL-LIDOS > ULTIMO-REGISTRO-APLICADO THEN
+                       PERFORM CARREGA-UM-REGISTRO
+                       DIVIDE TOTAL-LIDOS BY INTERVALO-CHECKPOINT
+                               GIVING QUOCIENTE-CHECKPOINT
+                               REMAINDER RESTO-CHECKPOINT
+                       IF RESTO-CHECKPOINT EQUAL 0 THEN
+                           PERFORM GRAVA-MASTER-ATUALIZADO
+                           PERFORM GRAVA-CHECKPOINT
+                       END-IF
+                   END-IF
+           END-READ.
+
+       CARREGA-UM-REGISTRO.
+           MOVE EXT-MATRICULA  TO ALU-MATRICULA OF ALUNO.
+           MOVE EXT-NOME       TO ALU-NOME OF ALUNO.
+           MOVE EXT-SOBRENOME  TO ALU-SOBRENOME OF ALUNO.
+           MOVE EXT-TURMA      TO ALU-TURMA OF ALUNO.
+           MOVE "A"            TO ALU-STATUS OF ALUNO.
+           CALL "ALUNO-ADICIONA" USING ALUNO, TOTAL-ALUNOS, LISTA,
+                   STATUS-ADICIONA, OPERADOR-ID.
+           IF STATUS-ADICIONA EQUAL "OK" THEN
+               ADD 1 TO TOTAL-CARREGADOS
+           ELSE
+               ADD 1 TO TOTAL-REJEITADOS
+               PERFORM GRAVA-REJEITO
+           END-IF.
+
+       GRAVA-REJEITO.
+           MOVE SPACES TO REJEITO-REC.
+           STRING "MATRICULA " DELIMITED BY SIZE
+                  EXT-MATRICULA DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  EXT-NOME DELIMITED BY SIZE
+                  " REJEITADO: " DELIMITED BY SIZE
+                  STATUS-ADICIONA DELIMITED BY SIZE
+                  INTO REJEITO-REC
+           END-STRING.
+           WRITE REJEITO-REC.
+
+       GRAVA-MASTER-ATUALIZADO.
+           OPEN OUTPUT ARQ-ALUNOS.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > TOTAL-ALUNOS
+               MOVE ALUNOS(I) TO ALUNO-REC-FILE
+               WRITE ALUNO-REC-FILE
+           END-PERFORM.
+           CLOSE ARQ-ALUNOS.
+
+       FECHA-ARQUIVOS-LOTE.
+           CLOSE ARQ-EXTRATO.
+           CLOSE ARQ-REJEITOS.
+
+       LE-CHECKPOINT-ANTERIOR.
+           MOVE "N" TO FIM-CHECKPOINT.
+           MOVE 0 TO ULTIMO-REGISTRO-APLICADO.
+           OPEN INPUT ARQ-CHECKPOINT.
+           READ ARQ-CHECKPOINT
+               AT END
+                   MOVE "S" TO FIM-CHECKPOINT
+               NOT AT END
+                   MOVE CKPT-ULTIMO-REGISTRO TO ULTIMO-REGISTRO-APLICADO
+           END-READ.
+           CLOSE ARQ-CHECKPOINT.
+
+       GRAVA-CHECKPOINT.
+           OPEN OUTPUT ARQ-CHECKPOINT.
+           MOVE TOTAL-LIDOS TO CKPT-ULTIMO-REGISTRO.
+           WRITE CHECKPOINT-REC.
+           CLOSE ARQ-CHECKPOINT.
+
+       IMPRIME-SUMARIO.
+           DISPLAY "CARGA DO EXTRATO DE MATRICULA - RESUMO".
+           IF ULTIMO-REGISTRO-APLICADO > 0 THEN
+               DISPLAY "RETOMADO APOS O REGISTRO ..: "
+                       ULTIMO-REGISTRO-APLICADO
+           END-IF.
+           DISPLAY "REGISTROS LIDOS ..: " TOTAL-LIDOS.
+           DISPLAY "CARREGADOS ........: " TOTAL-CARREGADOS.
+           DISPLAY "REJEITADOS ........: " TOTAL-REJEITADOS.
+           DISPLAY "TOTAL NA LISTA ....: " TOTAL-ALUNOS.
+
+       RECONCILIA-DIA.
+           PERFORM CONTA-ATIVOS.
+           PERFORM LE-CONTROLE.
+           DISPLAY "RECONCILIACAO DE FIM DE DIA".
+           DISPLAY "ATIVOS NA LISTA ...: " TOTAL-ATIVOS.
+           IF FIM-DO-CONTROLE THEN
+               DISPLAY "TOTAL ESPERADO ....: NAO INFORMADO"
+           ELSE
+               DISPLAY "TOTAL ESPERADO ....: " TOTAL-ESPERADO
+               IF TOTAL-ATIVOS EQUAL TOTAL-ESPERADO THEN
+                   DISPLAY "RESULTADO .........: CONFERE"
+               ELSE
+                   DISPLAY "RESULTADO .........: DIVERGENCIA"
+               END-IF
+           END-IF.
+
+       CONTA-ATIVOS.
+           MOVE 0 TO TOTAL-ATIVOS.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > TOTAL-ALUNOS
+               IF ALU-ATIVO OF ALUNOS(I) THEN
+                   ADD 1 TO TOTAL-ATIVOS
+               END-IF
+           END-PERFORM.
+
+       LE-CONTROLE.
+           MOVE "N" TO FIM-CONTROLE.
+           MOVE 0 TO TOTAL-ESPERADO.
+           OPEN INPUT ARQ-CONTROLE.
+           READ ARQ-CONTROLE
+               AT END
+                   MOVE "S" TO FIM-CONTROLE
+               NOT AT END
+                   MOVE CTRL-TOTAL-ESPERADO TO TOTAL-ESPERADO
+           END-READ.
+           CLOSE ARQ-CONTROLE.
