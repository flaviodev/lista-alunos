@@ -0,0 +1,23 @@
+//ALUCARGA JOB (ACCT),'CARGA ALUNOS',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------
+//* NIGHTLY LOAD OF THE REGISTRAR ENROLLMENT EXTRACT INTO THE
+//* STUDENT MASTER, VIA ALUNO-CARGA-LOTE.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=ALUNCARG
+//STEPLIB  DD DSN=APP.ALUNOS.LOADLIB,DISP=SHR
+//EXTRATO  DD DSN=REG.ENROLL.EXTRATO.DIARIO,DISP=SHR
+//ALUNOS   DD DSN=APP.ALUNOS.MASTER,DISP=SHR
+//REJEITOS DD DSN=APP.ALUNOS.REJEITOS,DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5)),
+//            DCB=(RECFM=FB,LRECL=80)
+//CONTROLE DD DSN=REG.ENROLL.CONTROLE.DIARIO,DISP=SHR
+//*--------------------------------------------------------------
+//* CHECKPOINT DD BELOW: DISP=(NEW,CATLG,DELETE) FOR A NORMAL
+//* NIGHTLY RUN.  IF STEP010 ABENDS PARTWAY THROUGH, RESUBMIT WITH
+//* CHECKPOINT DISP=OLD/SHR AGAINST THE SAME DATASET (AND THE SAME
+//* EXTRATO) SO THE RESTART SKIPS EVERYTHING ALREADY APPLIED.
+//*--------------------------------------------------------------
+//CHECKPT  DD DSN=APP.ALUNOS.CARGA.CHECKPT,DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(1,1)),
+//            DCB=(RECFM=FB,LRECL=7)
+//SYSOUT   DD SYSOUT=*
