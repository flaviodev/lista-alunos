@@ -1,17 +1,65 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ALUNOS.
 
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CRT STATUS IS CRT-STATUS-CODE.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL ARQ-ALUNOS ASSIGN TO "ALUNOS.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT OPTIONAL ARQ-NOTAS ASSIGN TO "NOTAS.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  ARQ-ALUNOS.
+       01 ALUNO-REC-FILE.
+           COPY ALUREG.
+       FD  ARQ-NOTAS.
+       01 NOTA-REC-FILE.
+           COPY ALUNOTA.
+
        WORKING-STORAGE SECTION.
+       01 CRT-STATUS-CODE PIC 9(4) VALUE 0.
+           88 PF3-PRESSIONADA VALUE 1003.
        01 OPCAO PIC X VALUE " ".
-       01 TOTAL-ALUNOS PIC 9(3) VALUE 0.
-       01 LISTA.
-           05 ALUNOS PIC x(20) OCCURS 20 TIMES.
+       COPY ALULISTA.
+       COPY ALUNOTLS.
        01 I PIC 9(3) VALUE 1.
-       01 ALUNO PIC x(20).
+       01 J PIC 9(4) VALUE 1.
+       01 ALUNO.
+           COPY ALUREG.
        01 POSICAO PIC s9(3).
        01 RTN-BUSCA PIC 9(3) VALUE 0.
+       01 STATUS-ADICIONA PIC X(20) VALUE " ".
+       01 FIM-ARQUIVO PIC X VALUE "N".
+           88 FIM-DO-ARQUIVO VALUE "S".
+       01 FIM-NOTAS PIC X VALUE "N".
+           88 FIM-DO-ARQ-NOTAS VALUE "S".
+       01 OPERADOR-ID PIC X(8) VALUE SPACES.
+       01 K PIC 9(3) VALUE 1.
+       01 TOTAL-ATIVOS-DASH PIC 9(3) VALUE 0.
+       01 TOTAL-ATIVOS-EDIT PIC ZZ9.
+       01 TOTAL-TURMAS-DASH PIC 9(3) VALUE 0.
+       01 TURMA-ACHADA-DASH PIC 9(1) VALUE 0.
+       01 DASH-QTDE-EDIT PIC ZZ9.
+       01 TAB-TURMA-DASH.
+           05 DASH-TURMA OCCURS 10 TIMES.
+               10 DASH-TURMA-NOME PIC X(4).
+               10 DASH-TURMA-QTDE PIC 9(3) VALUE 0.
+       01 DASH-TOTAL-LINHA PIC X(24) VALUE SPACES.
+       01 DASH-LINHAS.
+           05 DASH-LINHA OCCURS 10 TIMES PIC X(24) VALUE SPACES.
        SCREEN SECTION.
+       01  LOGIN-SCREEN.
+           05  VALUE "MODULO ALUNOS" BLANK SCREEN         LINE 1 COL 10.
+           05  VALUE "Identificacao do operador:"         LINE 3 COL 10.
+           05  OPERADOR-INPUT                              LINE 3 COL 40
+                           PIC X(8) TO OPERADOR-ID AUTO.
+
        01  DATA-ENTRY-SCREEN.
            05  VALUE "MODULO ALUNOS" BLANK SCREEN         LINE 1 COL 10.
            05  VALUE "Menu"                               LINE 3 COL 10.
@@ -19,39 +67,141 @@
            05  VALUE "(1) Adicionar aluno"                LINE 5 COL 10.
            05  VALUE "(2) Adicionar aluno na posicao"     LINE 6 COL 10.
            05  VALUE "(3) Remover aluno"                  LINE 7 COL 10.
-           05  VALUE "(x) Sair"                           LINE 8 COL 10.
-           05  VALUE "OPCAO:"                             LINE 9 COL 30.
-           05  RESPONSE-INPUT                             LINE 9 COL 45
-                           PIC XX TO OPCAO.
+           05  VALUE "(4) Relatorio por turma"           LINE 8 COL 10.
+           05  VALUE "(5) Ordenar lista"                 LINE 9 COL 10.
+           05  VALUE "(6) Lancar nota"                   LINE 10 COL 10.
+           05  VALUE "(7) Relatorio de notas"            LINE 11 COL 10.
+           05  VALUE "(8) Exportar lista (CSV)"          LINE 12 COL 10.
+           05  VALUE "(9) Buscar por nome"               LINE 13 COL 10.
+           05  VALUE "(t) Transferir aluno de turma"     LINE 14 COL 10.
+           05  VALUE "(c) Compactar lista"               LINE 15 COL 10.
+           05  VALUE "(d) Desligar aluno"                LINE 16 COL 10.
+           05  VALUE "(r) Relatorio para impressao"      LINE 17 COL 10.
+           05  VALUE "(x) Sair"                          LINE 18 COL 10.
+           05  VALUE "OPCAO:"                            LINE 19 COL 30.
+           05  RESPONSE-INPUT                            LINE 19 COL 45
+                           PIC XX TO OPCAO AUTO.
+           05  DASH-TOTAL-DS                              LINE 3 COL 55
+                           PIC X(24) FROM DASH-TOTAL-LINHA.
+           05  DASH-LINHA1-DS                              LINE 4 COL 55
+                           PIC X(24) FROM DASH-LINHA(1).
+           05  DASH-LINHA2-DS                              LINE 5 COL 55
+                           PIC X(24) FROM DASH-LINHA(2).
+           05  DASH-LINHA3-DS                              LINE 6 COL 55
+                           PIC X(24) FROM DASH-LINHA(3).
+           05  DASH-LINHA4-DS                              LINE 7 COL 55
+                           PIC X(24) FROM DASH-LINHA(4).
+           05  DASH-LINHA5-DS                              LINE 8 COL 55
+                           PIC X(24) FROM DASH-LINHA(5).
+           05  DASH-LINHA6-DS                              LINE 9 COL 55
+                           PIC X(24) FROM DASH-LINHA(6).
+           05  DASH-LINHA7-DS                             LINE 10 COL 55
+                           PIC X(24) FROM DASH-LINHA(7).
+           05  DASH-LINHA8-DS                             LINE 11 COL 55
+                           PIC X(24) FROM DASH-LINHA(8).
+           05  DASH-LINHA9-DS                             LINE 12 COL 55
+                           PIC X(24) FROM DASH-LINHA(9).
+           05  DASH-LINHA10-DS                            LINE 13 COL 55
+                           PIC X(24) FROM DASH-LINHA(10).
 
        PROCEDURE DIVISION.
        MAIN.
+           PERFORM CARREGA-LISTA.
+           PERFORM CARREGA-NOTAS.
+           PERFORM IDENTIFICA-OPERADOR.
            PERFORM EXECUTAR.
+           PERFORM GRAVA-LISTA.
+           PERFORM GRAVA-NOTAS.
        STOP RUN.
 
+       IDENTIFICA-OPERADOR.
+           PERFORM UNTIL OPERADOR-ID NOT EQUAL SPACES
+               DISPLAY LOGIN-SCREEN
+               ACCEPT LOGIN-SCREEN
+           END-PERFORM.
+
+       CARREGA-LISTA.
+           MOVE "N" TO FIM-ARQUIVO.
+           MOVE 0 TO TOTAL-ALUNOS.
+           OPEN INPUT ARQ-ALUNOS.
+           PERFORM LE-REGISTRO-ALUNO UNTIL FIM-DO-ARQUIVO.
+           CLOSE ARQ-ALUNOS.
+
+       LE-REGISTRO-ALUNO.
+           READ ARQ-ALUNOS
+               AT END
+                   MOVE "S" TO FIM-ARQUIVO
+               NOT AT END
+                   COMPUTE TOTAL-ALUNOS = TOTAL-ALUNOS + 1
+                   MOVE ALUNO-REC-FILE TO ALUNOS(TOTAL-ALUNOS)
+           END-READ.
+
+       GRAVA-LISTA.
+           OPEN OUTPUT ARQ-ALUNOS.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > TOTAL-ALUNOS
+               MOVE ALUNOS(I) TO ALUNO-REC-FILE
+               WRITE ALUNO-REC-FILE
+           END-PERFORM.
+           CLOSE ARQ-ALUNOS.
+
+       CARREGA-NOTAS.
+           MOVE "N" TO FIM-NOTAS.
+           MOVE 0 TO TOTAL-NOTAS.
+           OPEN INPUT ARQ-NOTAS.
+           PERFORM LE-REGISTRO-NOTA UNTIL FIM-DO-ARQ-NOTAS.
+           CLOSE ARQ-NOTAS.
+
+       LE-REGISTRO-NOTA.
+           READ ARQ-NOTAS
+               AT END
+                   MOVE "S" TO FIM-NOTAS
+               NOT AT END
+                   COMPUTE TOTAL-NOTAS = TOTAL-NOTAS + 1
+                   MOVE NOTA-REC-FILE TO NOTAS(TOTAL-NOTAS)
+           END-READ.
+
+       GRAVA-NOTAS.
+           OPEN OUTPUT ARQ-NOTAS.
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J > TOTAL-NOTAS
+               MOVE NOTAS(J) TO NOTA-REC-FILE
+               WRITE NOTA-REC-FILE
+           END-PERFORM.
+           CLOSE ARQ-NOTAS.
+
        ADICIONA-VIEW.
-           CALL 'ALUNO-ADICIONA-VIEW' USING TOTAL-ALUNOS, LISTA.
+           CALL 'ALUNO-ADICIONA-VIEW' USING TOTAL-ALUNOS, LISTA,
+                                   OPERADOR-ID.
+           PERFORM GRAVA-LISTA.
 
        ADICIONA.
-           CALL 'ALUNO-ADICIONA' USING ALUNO, TOTAL-ALUNOS, LISTA.
+           CALL 'ALUNO-ADICIONA' USING ALUNO, TOTAL-ALUNOS, LISTA,
+                                   STATUS-ADICIONA, OPERADOR-ID.
+           PERFORM GRAVA-LISTA.
 
 
        ADICIONA-POSICAO.
-           CALL 'ALUNO-ADICIONA-POSICAO' USING ALUNO, POSICAO, 
-                                    TOTAL-ALUNOS, LISTA.
+           CALL 'ALUNO-ADICIONA-POSICAO' USING ALUNO, POSICAO,
+                                    STATUS-ADICIONA, TOTAL-ALUNOS,
+                                    LISTA, OPERADOR-ID.
+           PERFORM GRAVA-LISTA.
 
        ADICIONA-POSICAO-VIEW.
-           CALL 'ALUNO-ADICIONA-POSICAO-VIEW' USING TOTAL-ALUNOS, 
-                                               LISTA.
+           CALL 'ALUNO-ADICIONA-POSICAO-VIEW' USING TOTAL-ALUNOS,
+                                               LISTA, OPERADOR-ID.
+           PERFORM GRAVA-LISTA.
 
        PEGA.
-           CALL 'ALUNO-PEGA' USING POSICAO, TOTAL-ALUNOS, LISTA.
+           CALL 'ALUNO-PEGA' USING POSICAO, ALUNO, TOTAL-ALUNOS, LISTA.
+           DISPLAY ALUNO.
 
        REMOVE.
-           CALL 'ALUNO-REMOVE' USING POSICAO, TOTAL-ALUNOS, LISTA.
+           CALL 'ALUNO-REMOVE' USING POSICAO, STATUS-ADICIONA,
+                                   TOTAL-ALUNOS, LISTA, OPERADOR-ID.
 
         REMOVE-VIEW.
-           CALL 'ALUNO-REMOVE-VIEW' USING POSICAO, TOTAL-ALUNOS, LISTA.
+           CALL 'ALUNO-REMOVE-VIEW' USING POSICAO, TOTAL-ALUNOS, LISTA,
+                                   OPERADOR-ID.
+           PERFORM GRAVA-LISTA.
 
        IS-CONTEM.
            CALL 'ALUNO-IS-CONTEM' USING  ALUNO, TOTAL-ALUNOS, LISTA,
@@ -66,9 +216,95 @@
        MOSTRA.
            CALL 'ALUNO-MOSTRA' USING TOTAL-ALUNOS, LISTA.
 
+       RELATORIO-TURMA.
+           CALL 'ALUNO-RELATORIO-TURMA' USING TOTAL-ALUNOS, LISTA.
+
+       ORDENA-VIEW.
+           CALL 'ALUNO-ORDENA-VIEW' USING TOTAL-ALUNOS, LISTA.
+           PERFORM GRAVA-LISTA.
+
+       NOTA-LANCA-VIEW.
+           CALL 'ALUNO-NOTA-LANCA-VIEW' USING TOTAL-ALUNOS, LISTA,
+                                   TOTAL-NOTAS, LISTA-NOTAS.
+           PERFORM GRAVA-NOTAS.
+
+       NOTA-RELATORIO.
+           CALL 'ALUNO-NOTA-RELATORIO' USING TOTAL-ALUNOS, LISTA,
+                                   TOTAL-NOTAS, LISTA-NOTAS.
+
+       EXPORTA-CSV.
+           CALL 'ALUNO-EXPORTA-CSV' USING TOTAL-ALUNOS, LISTA.
+
+       BUSCA-PARCIAL-VIEW.
+           CALL 'ALUNO-BUSCA-PARCIAL-VIEW' USING TOTAL-ALUNOS, LISTA.
+
+       TRANSFERE-VIEW.
+           CALL 'ALUNO-TRANSFERE-VIEW' USING TOTAL-ALUNOS, LISTA,
+                                   OPERADOR-ID.
+           PERFORM GRAVA-LISTA.
+
+       COMPACTA-VIEW.
+           CALL 'ALUNO-COMPACTA-VIEW' USING TOTAL-ALUNOS, LISTA.
+           PERFORM GRAVA-LISTA.
+
+       DESLIGA-VIEW.
+           CALL 'ALUNO-DESLIGA-VIEW' USING POSICAO, TOTAL-ALUNOS, LISTA,
+                                   OPERADOR-ID.
+           PERFORM GRAVA-LISTA.
+
+       RELATORIO-IMPRESSAO.
+           CALL 'ALUNO-RELATORIO-IMPRESSAO' USING TOTAL-ALUNOS, LISTA.
+
        TAMANHO.
            DISPLAY TOTAL-ALUNOS.
 
+       ATUALIZA-DASHBOARD.
+           MOVE 0 TO TOTAL-ATIVOS-DASH.
+           MOVE 0 TO TOTAL-TURMAS-DASH.
+           MOVE SPACES TO TAB-TURMA-DASH.
+           MOVE SPACES TO DASH-LINHAS.
+           PERFORM CONTA-DASHBOARD VARYING I FROM 1 BY 1
+                   UNTIL I > TOTAL-ALUNOS.
+           PERFORM MONTA-LINHA-DASHBOARD VARYING K FROM 1 BY 1
+                   UNTIL K > TOTAL-TURMAS-DASH.
+           MOVE TOTAL-ATIVOS-DASH TO TOTAL-ATIVOS-EDIT.
+           MOVE SPACES TO DASH-TOTAL-LINHA.
+           STRING "Total ativos: " DELIMITED BY SIZE
+                  TOTAL-ATIVOS-EDIT DELIMITED BY SIZE
+                  INTO DASH-TOTAL-LINHA
+           END-STRING.
+
+       CONTA-DASHBOARD.
+           IF ALU-ATIVO OF ALUNOS(I) THEN
+               ADD 1 TO TOTAL-ATIVOS-DASH
+               MOVE 0 TO TURMA-ACHADA-DASH
+               PERFORM VARYING K FROM 1 BY 1
+                       UNTIL K > TOTAL-TURMAS-DASH
+                       OR TURMA-ACHADA-DASH EQUAL 1
+                   IF DASH-TURMA-NOME(K) EQUAL ALU-TURMA OF ALUNOS(I)
+                       THEN
+                       ADD 1 TO DASH-TURMA-QTDE(K)
+                       MOVE 1 TO TURMA-ACHADA-DASH
+                   END-IF
+               END-PERFORM
+               IF TURMA-ACHADA-DASH EQUAL 0
+                       AND TOTAL-TURMAS-DASH < 10 THEN
+                   ADD 1 TO TOTAL-TURMAS-DASH
+                   MOVE ALU-TURMA OF ALUNOS(I)
+                           TO DASH-TURMA-NOME(TOTAL-TURMAS-DASH)
+                   MOVE 1 TO DASH-TURMA-QTDE(TOTAL-TURMAS-DASH)
+               END-IF
+           END-IF.
+
+       MONTA-LINHA-DASHBOARD.
+           MOVE DASH-TURMA-QTDE(K) TO DASH-QTDE-EDIT.
+           STRING "Turma " DELIMITED BY SIZE
+                  DASH-TURMA-NOME(K) DELIMITED BY SIZE
+                  ": " DELIMITED BY SIZE
+                  DASH-QTDE-EDIT DELIMITED BY SIZE
+                  INTO DASH-LINHA(K)
+           END-STRING.
+
        EXECUTAR.
            PERFORM UNTIL OPCAO EQUAL 'x' OR OPCAO EQUAL 'X'
                EVALUATE OPCAO 
@@ -84,9 +320,57 @@
                   WHEN '3'
                      PERFORM REMOVE-VIEW
                      MOVE ' ' TO OPCAO
+                  WHEN '4'
+                     PERFORM RELATORIO-TURMA
+                     MOVE ' ' TO OPCAO
+                  WHEN '5'
+                     PERFORM ORDENA-VIEW
+                     MOVE ' ' TO OPCAO
+                  WHEN '6'
+                     PERFORM NOTA-LANCA-VIEW
+                     MOVE ' ' TO OPCAO
+                  WHEN '7'
+                     PERFORM NOTA-RELATORIO
+                     MOVE ' ' TO OPCAO
+                  WHEN '8'
+                     PERFORM EXPORTA-CSV
+                     MOVE ' ' TO OPCAO
+                  WHEN '9'
+                     PERFORM BUSCA-PARCIAL-VIEW
+                     MOVE ' ' TO OPCAO
+                  WHEN 't'
+                     PERFORM TRANSFERE-VIEW
+                     MOVE ' ' TO OPCAO
+                  WHEN 'T'
+                     PERFORM TRANSFERE-VIEW
+                     MOVE ' ' TO OPCAO
+                  WHEN 'c'
+                     PERFORM COMPACTA-VIEW
+                     MOVE ' ' TO OPCAO
+                  WHEN 'C'
+                     PERFORM COMPACTA-VIEW
+                     MOVE ' ' TO OPCAO
+                  WHEN 'd'
+                     PERFORM DESLIGA-VIEW
+                     MOVE ' ' TO OPCAO
+                  WHEN 'D'
+                     PERFORM DESLIGA-VIEW
+                     MOVE ' ' TO OPCAO
+                  WHEN 'r'
+                     PERFORM RELATORIO-IMPRESSAO
+                     MOVE ' ' TO OPCAO
+                  WHEN 'R'
+                     PERFORM RELATORIO-IMPRESSAO
+                     MOVE ' ' TO OPCAO
                   WHEN OTHER
+                     PERFORM ATUALIZA-DASHBOARD
                      DISPLAY DATA-ENTRY-SCREEN
                      ACCEPT DATA-ENTRY-SCREEN
+                         ON EXCEPTION
+                             IF PF3-PRESSIONADA THEN
+                                 MOVE 'x' TO OPCAO
+                             END-IF
+                     END-ACCEPT
                END-EVALUATE
            END-PERFORM.
 
