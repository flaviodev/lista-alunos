@@ -0,0 +1,49 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ALUNO-ORDENA.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 I PIC 9(3) VALUE 1.
+       01 J PIC 9(3) VALUE 1.
+       01 TROCA-ALUNO.
+           COPY ALUREG.
+       01 CHAVE-K.
+           05 CHAVE-K-TURMA   PIC X(4).
+           05 CHAVE-K-NOME    PIC X(15).
+           05 CHAVE-K-SOBRE   PIC X(15).
+       01 CHAVE-K1.
+           05 CHAVE-K1-TURMA  PIC X(4).
+           05 CHAVE-K1-NOME   PIC X(15).
+           05 CHAVE-K1-SOBRE  PIC X(15).
+       LINKAGE SECTION.
+       01 MODO-ORDENA PIC X(1).
+           88 ORDENA-POR-NOME  VALUE "1".
+           88 ORDENA-POR-TURMA VALUE "2".
+       COPY ALULISTA.
+
+       PROCEDURE DIVISION USING MODO-ORDENA, TOTAL-ALUNOS, LISTA.
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J >= TOTAL-ALUNOS
+               PERFORM VARYING I FROM 1 BY 1
+                       UNTIL I > TOTAL-ALUNOS - J
+                   PERFORM MONTA-CHAVES
+                   IF CHAVE-K > CHAVE-K1 THEN
+                       MOVE ALUNOS(I) TO TROCA-ALUNO
+                       MOVE ALUNOS(I + 1) TO ALUNOS(I)
+                       MOVE TROCA-ALUNO TO ALUNOS(I + 1)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+       EXIT PROGRAM.
+
+       MONTA-CHAVES.
+           IF ORDENA-POR-TURMA THEN
+               MOVE ALU-TURMA OF ALUNOS(I)      TO CHAVE-K-TURMA
+               MOVE ALU-TURMA OF ALUNOS(I + 1)  TO CHAVE-K1-TURMA
+           ELSE
+               MOVE SPACES TO CHAVE-K-TURMA
+               MOVE SPACES TO CHAVE-K1-TURMA
+           END-IF.
+           MOVE ALU-NOME OF ALUNOS(I)           TO CHAVE-K-NOME
+           MOVE ALU-SOBRENOME OF ALUNOS(I)       TO CHAVE-K-SOBRE
+           MOVE ALU-NOME OF ALUNOS(I + 1)        TO CHAVE-K1-NOME
+           MOVE ALU-SOBRENOME OF ALUNOS(I + 1)   TO CHAVE-K1-SOBRE.
