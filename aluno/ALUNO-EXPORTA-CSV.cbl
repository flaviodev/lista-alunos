@@ -0,0 +1,45 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ALUNO-EXPORTA-CSV.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-CSV ASSIGN TO "ALUNOS.CSV"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQ-CSV
+           RECORDING MODE IS F.
+       01  CSV-LINHA PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 I PIC 9(3) VALUE 1.
+       01 MATRICULA-EDIT PIC 9(6).
+       LINKAGE SECTION.
+       COPY ALULISTA.
+
+       PROCEDURE DIVISION USING TOTAL-ALUNOS, LISTA.
+           OPEN OUTPUT ARQ-CSV.
+           MOVE "MATRICULA,NOME,SOBRENOME,TURMA,STATUS" TO CSV-LINHA.
+           WRITE CSV-LINHA.
+           PERFORM GRAVA-LINHA-CSV VARYING I FROM 1 BY 1
+                   UNTIL I > TOTAL-ALUNOS.
+           CLOSE ARQ-CSV.
+       EXIT PROGRAM.
+
+       GRAVA-LINHA-CSV.
+           MOVE ALU-MATRICULA OF ALUNOS(I) TO MATRICULA-EDIT.
+           MOVE SPACES TO CSV-LINHA.
+           STRING MATRICULA-EDIT DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  ALU-NOME OF ALUNOS(I) DELIMITED BY SPACE
+                  "," DELIMITED BY SIZE
+                  ALU-SOBRENOME OF ALUNOS(I) DELIMITED BY SPACE
+                  "," DELIMITED BY SIZE
+                  ALU-TURMA OF ALUNOS(I) DELIMITED BY SPACE
+                  "," DELIMITED BY SIZE
+                  ALU-STATUS OF ALUNOS(I) DELIMITED BY SIZE
+                  INTO CSV-LINHA
+           END-STRING.
+           WRITE CSV-LINHA.
