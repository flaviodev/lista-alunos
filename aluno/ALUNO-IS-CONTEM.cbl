@@ -0,0 +1,23 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ALUNO-IS-CONTEM.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 I PIC 9(3) VALUE 1.
+       LINKAGE SECTION.
+       01 ALUNO.
+           COPY ALUREG.
+       COPY ALULISTA.
+       01 RTN-BUSCA PIC 9(3) VALUE 0.
+
+       PROCEDURE DIVISION USING ALUNO, TOTAL-ALUNOS, LISTA, RTN-BUSCA.
+           MOVE 0 TO RTN-BUSCA.
+           PERFORM VARYING I FROM 1 BY 1
+                   UNTIL I > TOTAL-ALUNOS OR RTN-BUSCA NOT EQUAL 0
+               IF ALU-NOME OF ALUNOS(I) EQUAL ALU-NOME OF ALUNO AND
+                  ALU-SOBRENOME OF ALUNOS(I) EQUAL
+                     ALU-SOBRENOME OF ALUNO THEN
+                   MOVE I TO RTN-BUSCA
+               END-IF
+           END-PERFORM.
+       EXIT PROGRAM.
