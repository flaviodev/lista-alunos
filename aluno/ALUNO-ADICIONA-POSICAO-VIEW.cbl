@@ -1,46 +1,81 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ALUNO-ADICIONA-POSICAO-VIEW.
 
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CRT STATUS IS CRT-STATUS-CODE.
+
        DATA DIVISION.
        WORKING-STORAGE SECTION.
+       01 CRT-STATUS-CODE PIC 9(4) VALUE 0.
+           88 PF3-PRESSIONADA VALUE 1003.
        01 POSICAO PIC S9(3).
-       01 ALUNO PIC X(20).
+       01 ALUNO.
+           COPY ALUREG.
        01 I PIC 9(3) VALUE 1.
        01 POSICOES-A-MOVER PIC 9(3).
        01 RTN-POSICAO-VALIDA PIC 9(1) VALUE 1.
        01 STATUS-POSICAO PIC X(20) VALUE " ".
+       01 POSICAO-ALPHA PIC X(3) VALUE SPACES.
+       01 CANCELADO PIC X VALUE " ".
        LINKAGE SECTION.
-       01 TOTAL-ALUNOS PIC 9(3) VALUE 0.
-       01 LISTA.
-           05 ALUNOS PIC X(20) OCCURS 20 TIMES.
+       01 OPERADOR-ID PIC X(8).
+       COPY ALULISTA.
        SCREEN SECTION.
        01  DATA-ENTRY-SCREEN.
            05  VALUE "ADICIONA ALUNO NA POSICAO" BLANK SCREEN
                                                          LINE 1 COL 10.
-           05  VALUE "Informe o nome do aluno:"          LINE 3 COL 10.
-           05  ALUNO-INPUT                            LINE 3 COL 35
-                           PIC X(20) TO ALUNO.
-           05  VALUE "Informe a posicao:"                LINE 4 COL 10.
-           05  POSICAO-INPUT                            LINE 4 COL 35
-                           PIC XX TO POSICAO.
-           05   STATUS-POSICAO-WS                      LINE 5 COL 10
+           05  VALUE "Matricula:"                        LINE 3 COL 10.
+           05  MATRICULA-INPUT                           LINE 3 COL 30
+                           PIC 9(6) TO ALU-MATRICULA OF ALUNO AUTO.
+           05  VALUE "Nome:"                              LINE 4 COL 10.
+           05  NOME-INPUT                                LINE 4 COL 30
+                           PIC X(15) TO ALU-NOME OF ALUNO AUTO.
+           05  VALUE "Sobrenome:"                         LINE 5 COL 10.
+           05  SOBRENOME-INPUT                            LINE 5 COL 30
+                           PIC X(15) TO ALU-SOBRENOME OF ALUNO AUTO.
+           05  VALUE "Turma:"                             LINE 6 COL 10.
+           05  TURMA-INPUT                                LINE 6 COL 30
+                           PIC X(4) TO ALU-TURMA OF ALUNO AUTO.
+           05  VALUE "Informe a posicao:"                LINE 7 COL 10.
+           05  POSICAO-INPUT                            LINE 7 COL 35
+                           PIC X(3) TO POSICAO-ALPHA AUTO.
+           05  VALUE "Cancelar (S/N):"                   LINE 8 COL 10.
+           05  CANCELA-INPUT                             LINE 8 COL 30
+                           PIC X TO CANCELADO AUTO.
+           05   STATUS-POSICAO-WS                      LINE 9 COL 10
                         PIC X(20) FROM STATUS-POSICAO.
 
-       PROCEDURE DIVISION USING TOTAL-ALUNOS, LISTA.
+       PROCEDURE DIVISION USING TOTAL-ALUNOS, LISTA, OPERADOR-ID.
            PERFORM UNTIL STATUS-POSICAO EQUAL 'OK'
+                   OR CANCELADO EQUAL 'S' OR CANCELADO EQUAL 's'
               PERFORM ADICIONA-NA-POSICAO
            END-PERFORM.
            MOVE " " TO STATUS-POSICAO.
-           MOVE " " TO ALUNO-INPUT.
-           MOVE " " TO POSICAO-INPUT.
+           MOVE " " TO CANCELADO.
+           MOVE SPACES TO ALUNO.
+           MOVE "A" TO ALU-STATUS OF ALUNO.
+           MOVE SPACES TO POSICAO-ALPHA.
        EXIT PROGRAM.
 
        ADICIONA-NA-POSICAO.
             DISPLAY DATA-ENTRY-SCREEN.
-            ACCEPT DATA-ENTRY-SCREEN.
-            CALL "ALUNO-ADICIONA-POSICAO" USING ALUNO, POSICAO, 
-                    STATUS-POSICAO, TOTAL-ALUNOS, LISTA.
-            IF STATUS-POSICAO EQUAL 'OK' THEN
-               COMPUTE TOTAL-ALUNOS = TOTAL-ALUNOS - 1
+            ACCEPT DATA-ENTRY-SCREEN
+                ON EXCEPTION
+                    IF PF3-PRESSIONADA THEN
+                        MOVE 'S' TO CANCELADO
+                    END-IF
+            END-ACCEPT.
+            IF CANCELADO EQUAL 'S' OR CANCELADO EQUAL 's' THEN
+                CONTINUE
+            ELSE
+                IF POSICAO-ALPHA IS NUMERIC THEN
+                    MOVE POSICAO-ALPHA TO POSICAO
+                    CALL "ALUNO-ADICIONA-POSICAO" USING ALUNO, POSICAO,
+                            STATUS-POSICAO, TOTAL-ALUNOS, LISTA,
+                            OPERADOR-ID
+                ELSE
+                    MOVE "posicao invalida!" TO STATUS-POSICAO
+                END-IF
             END-IF.
-
