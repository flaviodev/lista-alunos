@@ -0,0 +1,47 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ALUNO-BUSCA-PARCIAL.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 I PIC 9(3) VALUE 1.
+       01 K PIC 9(2) VALUE 0.
+       01 TERMO-LEN PIC 9(2) VALUE 0.
+       01 QTDE-OCORRENCIAS PIC 9(3) VALUE 0.
+       LINKAGE SECTION.
+       01 TERMO-BUSCA PIC X(15).
+       COPY ALULISTA.
+       01 TOTAL-ACHADOS PIC 9(3).
+       01 POSICOES-ACHADAS.
+           05 POSICAO-ACHADA OCCURS 200 TIMES PIC 9(3).
+
+       PROCEDURE DIVISION USING TERMO-BUSCA, TOTAL-ALUNOS, LISTA,
+                    TOTAL-ACHADOS, POSICOES-ACHADAS.
+           MOVE 0 TO TOTAL-ACHADOS.
+           PERFORM CALCULA-TAMANHO-TERMO.
+           IF TERMO-LEN > 0 THEN
+               PERFORM VERIFICA-ALUNO VARYING I FROM 1 BY 1
+                       UNTIL I > TOTAL-ALUNOS OR TOTAL-ACHADOS >= 200
+           END-IF.
+       EXIT PROGRAM.
+
+       CALCULA-TAMANHO-TERMO.
+           MOVE 15 TO K.
+           MOVE 0 TO TERMO-LEN.
+           PERFORM UNTIL K EQUAL 0 OR TERMO-LEN NOT EQUAL 0
+               IF TERMO-BUSCA(K:1) NOT EQUAL SPACE THEN
+                   MOVE K TO TERMO-LEN
+               ELSE
+                   SUBTRACT 1 FROM K
+               END-IF
+           END-PERFORM.
+
+       VERIFICA-ALUNO.
+           MOVE 0 TO QTDE-OCORRENCIAS.
+           INSPECT ALU-NOME OF ALUNOS(I) TALLYING
+                   QTDE-OCORRENCIAS FOR ALL TERMO-BUSCA(1:TERMO-LEN).
+           INSPECT ALU-SOBRENOME OF ALUNOS(I) TALLYING
+                   QTDE-OCORRENCIAS FOR ALL TERMO-BUSCA(1:TERMO-LEN).
+           IF QTDE-OCORRENCIAS > 0 THEN
+               ADD 1 TO TOTAL-ACHADOS
+               MOVE I TO POSICAO-ACHADA(TOTAL-ACHADOS)
+           END-IF.
