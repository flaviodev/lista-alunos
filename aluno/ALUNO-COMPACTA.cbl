@@ -0,0 +1,31 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ALUNO-COMPACTA.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 I PIC 9(3) VALUE 1.
+       01 K PIC 9(3) VALUE 1.
+       LINKAGE SECTION.
+       01 TOTAL-COMPACTADOS PIC 9(3).
+       COPY ALULISTA.
+
+       PROCEDURE DIVISION USING TOTAL-COMPACTADOS, TOTAL-ALUNOS, LISTA.
+           PERFORM COMPACTA-LISTA
+       EXIT PROGRAM.
+
+       COMPACTA-LISTA.
+           MOVE 0 TO TOTAL-COMPACTADOS.
+           MOVE 1 TO I.
+           PERFORM REMOVE-VAGO UNTIL I > TOTAL-ALUNOS.
+
+       REMOVE-VAGO.
+           IF ALU-MATRICULA OF ALUNOS(I) EQUAL 0 THEN
+               PERFORM VARYING K FROM I BY 1 UNTIL K >= TOTAL-ALUNOS
+                   MOVE ALUNOS(K + 1) TO ALUNOS(K)
+               END-PERFORM
+               MOVE SPACES TO ALUNOS(TOTAL-ALUNOS)
+               COMPUTE TOTAL-ALUNOS = TOTAL-ALUNOS - 1
+               ADD 1 TO TOTAL-COMPACTADOS
+           ELSE
+               ADD 1 TO I
+           END-IF.
