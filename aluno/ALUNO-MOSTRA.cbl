@@ -1,71 +1,136 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ALUNO-MOSTRA.
 
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CRT STATUS IS CRT-STATUS-CODE.
+
        DATA DIVISION.
        WORKING-STORAGE SECTION.
+       01 CRT-STATUS-CODE PIC 9(4) VALUE 0.
+           88 PF3-PRESSIONADA VALUE 1003.
+           88 PF7-PRESSIONADA VALUE 1007.
+           88 PF8-PRESSIONADA VALUE 1008.
        01 OPCAO PIC X VALUE " ".
        01 I PIC 9(3) VALUE 1.
-       01 CUR PIC 9(3) VALUE 4.
-       01 LISTA-WS.
-           05 ALUNOS-WS PIC X(20) OCCURS 20 TIMES.
+       01 J PIC 9(3) VALUE 1.
+       01 CUR PIC 9(3) VALUE 1.
+       01 PROX-CUR PIC 9(3) VALUE 1.
+       01  LINHA-WS.
+           05  LINHAS OCCURS 20 TIMES.
+               10  LINHA-NOME             PIC X(15).
+               10  FILLER                 PIC X(1).
+               10  LINHA-SOBRENOME        PIC X(15).
+               10  FILLER                 PIC X(1).
+               10  LINHA-TURMA            PIC X(4).
+               10  FILLER                 PIC X(1).
+               10  LINHA-MATRICULA        PIC 9(6).
        LINKAGE SECTION.
-       01 TOTAL-ALUNOS PIC 9(3) VALUE 0.
-       01 LISTA.
-           05 ALUNOS PIC X(20) OCCURS 20 TIMES.
+       COPY ALULISTA.
        SCREEN SECTION.
        01  DATA-ENTRY-SCREEN.
            05  VALUE "LISTAR ALUNOS" BLANK SCREEN     LINE 1 COL 10.
-           05  VALUE "-----------------------"                        
-                  LINE 3 COL 10.       
+           05  VALUE "-----------------------"
+                  LINE 3 COL 10.
            05  ALUNO1-IN                              LINE 4 COL 10
-                PIC X(20)        FROM ALUNOS(1).           
+                PIC X(43)        FROM LINHAS(1).
            05  ALUNO2-IN                              LINE 5 COL 10
-                PIC X(20)        FROM ALUNOS(2).           
+                PIC X(43)        FROM LINHAS(2).
            05  ALUNO3-IN                              LINE 6 COL 10
-                PIC X(20)        FROM ALUNOS(3).           
+                PIC X(43)        FROM LINHAS(3).
            05  ALUNO4-IN                              LINE 7 COL 10
-                PIC X(20)        FROM ALUNOS(4).           
+                PIC X(43)        FROM LINHAS(4).
            05  ALUNO5-IN                              LINE 8 COL 10
-                PIC X(20)        FROM ALUNOS(5).           
+                PIC X(43)        FROM LINHAS(5).
            05  ALUNO6-IN                              LINE 9 COL 10
-                PIC X(20)        FROM ALUNOS(6).           
+                PIC X(43)        FROM LINHAS(6).
            05  ALUNO7-IN                              LINE 10 COL 10
-                PIC X(20)        FROM ALUNOS(7).           
+                PIC X(43)        FROM LINHAS(7).
            05  ALUNO8-IN                              LINE 11 COL 10
-                PIC X(20)        FROM ALUNOS(8).           
+                PIC X(43)        FROM LINHAS(8).
            05  ALUNO9-IN                              LINE 12 COL 10
-                PIC X(20)        FROM ALUNOS(9).           
+                PIC X(43)        FROM LINHAS(9).
            05  ALUNO10-IN                             LINE 13 COL 10
-                PIC X(20)        FROM ALUNOS(10).           
+                PIC X(43)        FROM LINHAS(10).
            05  ALUNO11-IN                             LINE 14 COL 10
-                PIC X(20)        FROM ALUNOS(11).           
+                PIC X(43)        FROM LINHAS(11).
            05  ALUNO12-IN                             LINE 15 COL 10
-                PIC X(20)        FROM ALUNOS(12).           
+                PIC X(43)        FROM LINHAS(12).
            05  ALUNO13-IN                             LINE 16 COL 10
-                PIC X(20)        FROM ALUNOS(13).           
+                PIC X(43)        FROM LINHAS(13).
            05  ALUNO14-IN                             LINE 17 COL 10
-                PIC X(20)        FROM ALUNOS(14).           
+                PIC X(43)        FROM LINHAS(14).
            05  ALUNO15-IN                             LINE 18 COL 10
-                PIC X(20)        FROM ALUNOS(15).           
+                PIC X(43)        FROM LINHAS(15).
            05  ALUNO16-IN                             LINE 19 COL 10
-                PIC X(20)        FROM ALUNOS(16).           
+                PIC X(43)        FROM LINHAS(16).
            05  ALUNO17-IN                             LINE 20 COL 10
-                PIC X(20)        FROM ALUNOS(17).           
+                PIC X(43)        FROM LINHAS(17).
            05  ALUNO18-IN                             LINE 21 COL 10
-                PIC X(20)        FROM ALUNOS(18).           
+                PIC X(43)        FROM LINHAS(18).
            05  ALUNO19-IN                             LINE 22 COL 10
-                PIC X(20)        FROM ALUNOS(19).           
+                PIC X(43)        FROM LINHAS(19).
            05  ALUNO20-IN                             LINE 23 COL 10
-                PIC X(20)        FROM ALUNOS(20).           
-           05  VALUE "(x) Sair"                       LINE 24  COL 10.
+                PIC X(43)        FROM LINHAS(20).
+           05  VALUE "(n) Proxima pagina  (p) Pagina anterior"
+                                                       LINE 24 COL 10.
+           05  VALUE "(x) Sair"                       LINE 24  COL 55.
            05  VALUE "OPCAO:"                         LINE 25  COL 30.
            05  RESPONSE-INPUT                         LINE 25  COL 45
-                           PIC X TO OPCAO.           
+                           PIC X TO OPCAO AUTO.
 
        PROCEDURE DIVISION USING TOTAL-ALUNOS, LISTA.
+           MOVE 1 TO CUR.
            PERFORM UNTIL OPCAO EQUAL 'x' OR OPCAO EQUAL 'X'
+               PERFORM MONTA-PAGINA
                DISPLAY DATA-ENTRY-SCREEN
                ACCEPT DATA-ENTRY-SCREEN
+                   ON EXCEPTION
+                       IF PF3-PRESSIONADA THEN
+                           MOVE 'x' TO OPCAO
+                       END-IF
+                       IF PF7-PRESSIONADA THEN
+                           MOVE 'p' TO OPCAO
+                       END-IF
+                       IF PF8-PRESSIONADA THEN
+                           MOVE 'n' TO OPCAO
+                       END-IF
+               END-ACCEPT
+               EVALUATE OPCAO
+                   WHEN 'n'
+                   WHEN 'N'
+                       IF PROX-CUR <= TOTAL-ALUNOS THEN
+                           MOVE PROX-CUR TO CUR
+                       END-IF
+                       MOVE ' ' TO OPCAO
+                   WHEN 'p'
+                   WHEN 'P'
+                       IF CUR > 20 THEN
+                           COMPUTE CUR = CUR - 20
+                       ELSE
+                           MOVE 1 TO CUR
+                       END-IF
+                       MOVE ' ' TO OPCAO
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
            END-PERFORM.
            MOVE ' ' TO OPCAO.
        EXIT PROGRAM.
+
+       MONTA-PAGINA.
+           MOVE SPACES TO LINHA-WS.
+           MOVE CUR TO I.
+           MOVE 1 TO J.
+           PERFORM UNTIL J > 20 OR I > TOTAL-ALUNOS
+               IF ALU-ATIVO(I) THEN
+                   MOVE ALU-NOME(I)       TO LINHA-NOME(J)
+                   MOVE ALU-SOBRENOME(I)  TO LINHA-SOBRENOME(J)
+                   MOVE ALU-TURMA(I)      TO LINHA-TURMA(J)
+                   MOVE ALU-MATRICULA(I)  TO LINHA-MATRICULA(J)
+                   COMPUTE J = J + 1
+               END-IF
+               COMPUTE I = I + 1
+           END-PERFORM.
+           MOVE I TO PROX-CUR.
