@@ -0,0 +1,69 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ALUNO-RELATORIO-TURMA.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 I PIC 9(3) VALUE 1.
+       01 J PIC 9(3) VALUE 1.
+       01 K PIC 9(3) VALUE 1.
+       01 TOTAL-TURMAS PIC 9(3) VALUE 0.
+       01 TURMA-ACHADA PIC 9(1) VALUE 0.
+       01 TAB-TURMAS.
+           05 TAB-TURMA OCCURS 200 TIMES.
+               10 TAB-TURMA-NOME  PIC X(4).
+               10 TAB-TURMA-QTDE  PIC 9(3) VALUE 0.
+       01 TROCA-NOME  PIC X(4).
+       01 TROCA-QTDE  PIC 9(3).
+       01 TOTAL-ATIVOS PIC 9(3) VALUE 0.
+       LINKAGE SECTION.
+       COPY ALULISTA.
+
+       PROCEDURE DIVISION USING TOTAL-ALUNOS, LISTA.
+           PERFORM CONTA-POR-TURMA VARYING I FROM 1 BY 1
+                   UNTIL I > TOTAL-ALUNOS.
+           PERFORM ORDENA-TURMAS.
+           PERFORM IMPRIME-RELATORIO.
+       EXIT PROGRAM.
+
+       CONTA-POR-TURMA.
+           IF ALU-ATIVO(I) THEN
+               ADD 1 TO TOTAL-ATIVOS
+               MOVE 0 TO TURMA-ACHADA
+               PERFORM VARYING J FROM 1 BY 1
+                       UNTIL J > TOTAL-TURMAS OR TURMA-ACHADA EQUAL 1
+                   IF TAB-TURMA-NOME(J) EQUAL ALU-TURMA(I) THEN
+                       ADD 1 TO TAB-TURMA-QTDE(J)
+                       MOVE 1 TO TURMA-ACHADA
+                   END-IF
+               END-PERFORM
+               IF TURMA-ACHADA EQUAL 0 THEN
+                   ADD 1 TO TOTAL-TURMAS
+                   MOVE ALU-TURMA(I) TO TAB-TURMA-NOME(TOTAL-TURMAS)
+                   MOVE 1 TO TAB-TURMA-QTDE(TOTAL-TURMAS)
+               END-IF
+           END-IF.
+
+       ORDENA-TURMAS.
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J >= TOTAL-TURMAS
+               PERFORM VARYING K FROM 1 BY 1
+                       UNTIL K > TOTAL-TURMAS - J
+                   IF TAB-TURMA-NOME(K) > TAB-TURMA-NOME(K + 1) THEN
+                       MOVE TAB-TURMA-NOME(K) TO TROCA-NOME
+                       MOVE TAB-TURMA-QTDE(K) TO TROCA-QTDE
+                       MOVE TAB-TURMA-NOME(K + 1) TO TAB-TURMA-NOME(K)
+                       MOVE TAB-TURMA-QTDE(K + 1) TO TAB-TURMA-QTDE(K)
+                       MOVE TROCA-NOME TO TAB-TURMA-NOME(K + 1)
+                       MOVE TROCA-QTDE TO TAB-TURMA-QTDE(K + 1)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+       IMPRIME-RELATORIO.
+           DISPLAY "RELATORIO DE ALUNOS POR TURMA".
+           DISPLAY "------------------------------".
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J > TOTAL-TURMAS
+               DISPLAY "TURMA " TAB-TURMA-NOME(J) " - "
+                       TAB-TURMA-QTDE(J) " aluno(s)"
+           END-PERFORM.
+           DISPLAY "------------------------------".
+           DISPLAY "TOTAL GERAL: " TOTAL-ATIVOS " aluno(s)".
