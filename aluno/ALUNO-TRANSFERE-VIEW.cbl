@@ -0,0 +1,48 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ALUNO-TRANSFERE-VIEW.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 MATRICULA-BUSCA PIC 9(6) VALUE 0.
+       01 NOVA-TURMA PIC X(4) VALUE SPACES.
+       01 STATUS-TRANSFERE PIC X(20) VALUE " ".
+       01 CANCELADO PIC X VALUE " ".
+       LINKAGE SECTION.
+       01 OPERADOR-ID PIC X(8).
+       COPY ALULISTA.
+       SCREEN SECTION.
+       01  DATA-ENTRY-SCREEN.
+           05  VALUE "TRANSFERIR ALUNO DE TURMA" BLANK SCREEN
+                                                         LINE 1 COL 10.
+           05  VALUE "Matricula:"                        LINE 3 COL 10.
+           05  MATRICULA-INPUT                            LINE 3 COL 30
+                           PIC 9(6) TO MATRICULA-BUSCA AUTO.
+           05  VALUE "Nova turma:"                        LINE 4 COL 10.
+           05  TURMA-INPUT                                LINE 4 COL 30
+                           PIC X(4) TO NOVA-TURMA AUTO.
+           05  VALUE "Cancelar (S/N):"                    LINE 5 COL 10.
+           05  CANCELA-INPUT                              LINE 5 COL 30
+                           PIC X TO CANCELADO AUTO.
+           05   STATUS-TRANSFERE-WS                       LINE 7 COL 10
+                        PIC X(20) FROM STATUS-TRANSFERE.
+
+       PROCEDURE DIVISION USING TOTAL-ALUNOS, LISTA, OPERADOR-ID.
+           PERFORM UNTIL STATUS-TRANSFERE EQUAL 'OK'
+                   OR CANCELADO EQUAL 'S' OR CANCELADO EQUAL 's'
+              PERFORM TRANSFERE
+           END-PERFORM.
+           MOVE " " TO STATUS-TRANSFERE.
+           MOVE " " TO CANCELADO.
+           MOVE SPACES TO NOVA-TURMA.
+       EXIT PROGRAM.
+
+       TRANSFERE.
+           DISPLAY DATA-ENTRY-SCREEN.
+           ACCEPT DATA-ENTRY-SCREEN.
+           IF CANCELADO EQUAL 'S' OR CANCELADO EQUAL 's' THEN
+               CONTINUE
+           ELSE
+               CALL "ALUNO-TRANSFERE" USING MATRICULA-BUSCA,
+                       NOVA-TURMA, STATUS-TRANSFERE, TOTAL-ALUNOS,
+                       LISTA, OPERADOR-ID
+           END-IF.
