@@ -0,0 +1,38 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ALUNO-BUSCA-PARCIAL-VIEW.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 TERMO-BUSCA PIC X(15) VALUE SPACES.
+       01 TOTAL-ACHADOS PIC 9(3) VALUE 0.
+       01 POSICOES-ACHADAS.
+           05 POSICAO-ACHADA OCCURS 200 TIMES PIC 9(3).
+       01 J PIC 9(3) VALUE 1.
+       01 P PIC 9(3) VALUE 1.
+       LINKAGE SECTION.
+       COPY ALULISTA.
+       SCREEN SECTION.
+       01  DATA-ENTRY-SCREEN.
+           05  VALUE "BUSCA POR NOME" BLANK SCREEN        LINE 1 COL 10.
+           05  VALUE "Trecho do nome ou sobrenome:"       LINE 3 COL 10.
+           05  TERMO-INPUT                                LINE 3 COL 40
+                           PIC X(15) TO TERMO-BUSCA AUTO.
+
+       PROCEDURE DIVISION USING TOTAL-ALUNOS, LISTA.
+           DISPLAY DATA-ENTRY-SCREEN.
+           ACCEPT DATA-ENTRY-SCREEN.
+           CALL "ALUNO-BUSCA-PARCIAL" USING TERMO-BUSCA, TOTAL-ALUNOS,
+                   LISTA, TOTAL-ACHADOS, POSICOES-ACHADAS.
+           IF TOTAL-ACHADOS EQUAL 0 THEN
+               DISPLAY "NENHUM ALUNO ENCONTRADO"
+           ELSE
+               PERFORM IMPRIME-ACHADO VARYING J FROM 1 BY 1
+                       UNTIL J > TOTAL-ACHADOS
+           END-IF.
+       EXIT PROGRAM.
+
+       IMPRIME-ACHADO.
+           MOVE POSICAO-ACHADA(J) TO P.
+           DISPLAY P " - " ALU-NOME OF ALUNOS(P) " "
+                   ALU-SOBRENOME OF ALUNOS(P) " - TURMA "
+                   ALU-TURMA OF ALUNOS(P).
