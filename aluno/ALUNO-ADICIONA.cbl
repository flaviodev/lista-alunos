@@ -2,13 +2,50 @@
        PROGRAM-ID. ALUNO-ADICIONA.
 
        DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 I PIC 9(3) VALUE 1.
+       01 RTN-BUSCA PIC 9(3) VALUE 0.
        LINKAGE SECTION.
-       01 ALUNO PIC X(20).
-       01 TOTAL-ALUNOS PIC 9(3) VALUE 0.
-       01 LISTA.
-           05 ALUNOS PIC X(20) OCCURS 20 TIMES.
+       01 ALUNO.
+           COPY ALUREG.
+       COPY ALULISTA.
+       01 STATUS-ADICIONA PIC X(20).
+       01 OPERADOR-ID PIC X(8).
 
-       PROCEDURE DIVISION USING ALUNO, TOTAL-ALUNOS, LISTA.
-            COMPUTE TOTAL-ALUNOS = TOTAL-ALUNOS + 1.
-            MOVE ALUNO TO ALUNOS(TOTAL-ALUNOS).
+       PROCEDURE DIVISION USING ALUNO, TOTAL-ALUNOS, LISTA,
+                    STATUS-ADICIONA, OPERADOR-ID.
+            IF ALU-NOME OF ALUNO EQUAL SPACES THEN
+               MOVE "NOME EM BRANCO" TO STATUS-ADICIONA
+            ELSE
+            IF ALU-MATRICULA OF ALUNO EQUAL 0 THEN
+               MOVE "MATRICULA INVALIDA" TO STATUS-ADICIONA
+            ELSE
+               PERFORM VERIFICA-DUPLICADO
+               IF RTN-BUSCA NOT EQUAL 0 THEN
+                  MOVE "ALUNO DUPLICADO" TO STATUS-ADICIONA
+               ELSE
+                  IF TOTAL-ALUNOS >= ALU-MAX-ALUNOS THEN
+                     MOVE "LISTA CHEIA" TO STATUS-ADICIONA
+                  ELSE
+                     COMPUTE TOTAL-ALUNOS = TOTAL-ALUNOS + 1
+                     MOVE ALUNO TO ALUNOS(TOTAL-ALUNOS)
+                     MOVE "OK" TO STATUS-ADICIONA
+                     CALL "ALUNO-AUDITORIA" USING "INCLUSAO",
+                             ALUNO, TOTAL-ALUNOS, OPERADOR-ID
+                  END-IF
+               END-IF
+            END-IF
+            END-IF.
         EXIT PROGRAM.
+
+       VERIFICA-DUPLICADO.
+           MOVE 0 TO RTN-BUSCA.
+           PERFORM VARYING I FROM 1 BY 1
+                   UNTIL I > TOTAL-ALUNOS OR RTN-BUSCA NOT EQUAL 0
+               IF ALU-ATIVO OF ALUNOS(I) AND
+                  ALU-NOME OF ALUNOS(I) EQUAL ALU-NOME OF ALUNO AND
+                  ALU-SOBRENOME OF ALUNOS(I) EQUAL
+                     ALU-SOBRENOME OF ALUNO THEN
+                   MOVE I TO RTN-BUSCA
+               END-IF
+           END-PERFORM.
