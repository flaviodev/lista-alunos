@@ -0,0 +1,42 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ALUNO-NOTA-LANCA.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 I PIC 9(4) VALUE 1.
+       01 RTN-NOTA-ACHADA PIC 9(4) VALUE 0.
+       LINKAGE SECTION.
+       01 NOTA.
+           COPY ALUNOTA.
+       COPY ALUNOTLS.
+       01 STATUS-NOTA PIC X(20).
+
+       PROCEDURE DIVISION USING NOTA, TOTAL-NOTAS, LISTA-NOTAS,
+                    STATUS-NOTA.
+           PERFORM VERIFICA-EXISTENTE.
+           IF RTN-NOTA-ACHADA NOT EQUAL 0 THEN
+               MOVE NOT-NOTA OF NOTA TO
+                       NOT-NOTA OF NOTAS(RTN-NOTA-ACHADA)
+               MOVE "OK" TO STATUS-NOTA
+           ELSE
+               IF TOTAL-NOTAS >= NOT-MAX-NOTAS THEN
+                   MOVE "LISTA DE NOTAS CHEIA" TO STATUS-NOTA
+               ELSE
+                   COMPUTE TOTAL-NOTAS = TOTAL-NOTAS + 1
+                   MOVE NOTA TO NOTAS(TOTAL-NOTAS)
+                   MOVE "OK" TO STATUS-NOTA
+               END-IF
+           END-IF.
+       EXIT PROGRAM.
+
+       VERIFICA-EXISTENTE.
+           MOVE 0 TO RTN-NOTA-ACHADA.
+           PERFORM VARYING I FROM 1 BY 1
+                   UNTIL I > TOTAL-NOTAS OR RTN-NOTA-ACHADA NOT EQUAL 0
+               IF NOT-MATRICULA OF NOTAS(I) EQUAL
+                       NOT-MATRICULA OF NOTA AND
+                  NOT-DISCIPLINA OF NOTAS(I) EQUAL
+                       NOT-DISCIPLINA OF NOTA THEN
+                   MOVE I TO RTN-NOTA-ACHADA
+               END-IF
+           END-PERFORM.
