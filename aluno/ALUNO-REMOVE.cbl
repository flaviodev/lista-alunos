@@ -0,0 +1,43 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ALUNO-REMOVE.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 I PIC 9(3) VALUE 1.
+       01 RTN-POSICAO-VALIDA PIC 9(1) VALUE 1.
+       01 ALUNO-REMOVIDO.
+           COPY ALUREG.
+       LINKAGE SECTION.
+       01 POSICAO PIC S9(3).
+       01 STATUS-POSICAO PIC X(20).
+       01 OPERADOR-ID PIC X(8).
+       COPY ALULISTA.
+
+       PROCEDURE DIVISION USING POSICAO,
+                    STATUS-POSICAO, TOTAL-ALUNOS, LISTA, OPERADOR-ID.
+           PERFORM REMOVE-DA-POSICAO
+       EXIT PROGRAM.
+
+       REMOVE-DA-POSICAO.
+           PERFORM IS-POSICAO-VALIDA.
+           IF RTN-POSICAO-VALIDA NOT EQUAL 1 THEN
+               MOVE "posicao invalida!" TO STATUS-POSICAO
+           ELSE
+               MOVE ALUNOS(POSICAO) TO ALUNO-REMOVIDO
+               PERFORM VARYING I FROM POSICAO BY 1
+                       UNTIL I >= TOTAL-ALUNOS
+                   MOVE ALUNOS(I + 1) TO ALUNOS(I)
+               END-PERFORM
+               MOVE SPACES TO ALUNOS(TOTAL-ALUNOS)
+               COMPUTE TOTAL-ALUNOS = TOTAL-ALUNOS - 1
+               MOVE "OK" TO STATUS-POSICAO
+               CALL "ALUNO-AUDITORIA" USING "EXCLUSAO",
+                       ALUNO-REMOVIDO, POSICAO, OPERADOR-ID
+           END-IF.
+
+       IS-POSICAO-VALIDA.
+           IF POSICAO >= 1 AND POSICAO <= TOTAL-ALUNOS THEN
+              COMPUTE RTN-POSICAO-VALIDA = 1
+           ELSE
+              COMPUTE RTN-POSICAO-VALIDA = 0
+           END-IF.
