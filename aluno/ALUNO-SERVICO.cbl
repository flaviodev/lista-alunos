@@ -0,0 +1,38 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ALUNO-SERVICO.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       LINKAGE SECTION.
+       01 SVC-OPERACAO PIC X(10).
+       01 ALUNO.
+           COPY ALUREG.
+       COPY ALULISTA.
+       01 SVC-RTN-POSICAO PIC 9(3) VALUE 0.
+       01 SVC-STATUS PIC X(20) VALUE " ".
+       01 OPERADOR-ID PIC X(8).
+
+       PROCEDURE DIVISION USING SVC-OPERACAO, ALUNO, TOTAL-ALUNOS,
+                    LISTA, SVC-RTN-POSICAO, SVC-STATUS, OPERADOR-ID.
+           EVALUATE SVC-OPERACAO
+               WHEN "CONSULTA"
+                   PERFORM CONSULTA-ALUNO
+               WHEN "MATRICULA"
+                   PERFORM MATRICULA-ALUNO
+               WHEN OTHER
+                   MOVE "OPERACAO INVALIDA" TO SVC-STATUS
+           END-EVALUATE.
+       EXIT PROGRAM.
+
+       CONSULTA-ALUNO.
+           CALL "ALUNO-IS-CONTEM" USING ALUNO, TOTAL-ALUNOS, LISTA,
+                   SVC-RTN-POSICAO.
+           IF SVC-RTN-POSICAO EQUAL 0 THEN
+               MOVE "NAO ENCONTRADO" TO SVC-STATUS
+           ELSE
+               MOVE "ENCONTRADO" TO SVC-STATUS
+           END-IF.
+
+       MATRICULA-ALUNO.
+           CALL "ALUNO-ADICIONA" USING ALUNO, TOTAL-ALUNOS, LISTA,
+                   SVC-STATUS, OPERADOR-ID.
