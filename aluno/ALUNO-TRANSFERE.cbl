@@ -0,0 +1,42 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ALUNO-TRANSFERE.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 I PIC 9(3) VALUE 1.
+       01 RTN-MATRICULA-ACHADA PIC 9(3) VALUE 0.
+       LINKAGE SECTION.
+       01 MATRICULA-BUSCA PIC 9(6).
+       01 NOVA-TURMA PIC X(4).
+       01 STATUS-TRANSFERE PIC X(20).
+       01 OPERADOR-ID PIC X(8).
+       COPY ALULISTA.
+
+       PROCEDURE DIVISION USING MATRICULA-BUSCA, NOVA-TURMA,
+                    STATUS-TRANSFERE, TOTAL-ALUNOS, LISTA, OPERADOR-ID.
+           PERFORM TRANSFERE-ALUNO
+       EXIT PROGRAM.
+
+       TRANSFERE-ALUNO.
+           PERFORM VERIFICA-MATRICULA.
+           IF RTN-MATRICULA-ACHADA EQUAL 0 THEN
+               MOVE "MATRICULA INEXISTENTE" TO STATUS-TRANSFERE
+           ELSE
+               MOVE NOVA-TURMA
+                       TO ALU-TURMA OF ALUNOS(RTN-MATRICULA-ACHADA)
+               MOVE "OK" TO STATUS-TRANSFERE
+               CALL "ALUNO-AUDITORIA" USING "TRANSFERENCIA",
+                       ALUNOS(RTN-MATRICULA-ACHADA),
+                       RTN-MATRICULA-ACHADA, OPERADOR-ID
+           END-IF.
+
+       VERIFICA-MATRICULA.
+           MOVE 0 TO RTN-MATRICULA-ACHADA.
+           PERFORM VARYING I FROM 1 BY 1
+                   UNTIL I > TOTAL-ALUNOS OR
+                           RTN-MATRICULA-ACHADA NOT EQUAL 0
+               IF ALU-MATRICULA OF ALUNOS(I) EQUAL
+                       MATRICULA-BUSCA THEN
+                   MOVE I TO RTN-MATRICULA-ACHADA
+               END-IF
+           END-PERFORM.
