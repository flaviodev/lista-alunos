@@ -0,0 +1,26 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ALUNO-ORDENA-VIEW.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 MODO-ORDENA PIC X(1) VALUE " ".
+       LINKAGE SECTION.
+       COPY ALULISTA.
+       SCREEN SECTION.
+       01  DATA-ENTRY-SCREEN.
+           05  VALUE "ORDENAR LISTA DE ALUNOS" BLANK SCREEN
+                                                         LINE 1 COL 10.
+           05  VALUE "(1) Ordenar por nome"              LINE 3 COL 10.
+           05  VALUE "(2) Ordenar por turma e nome"      LINE 4 COL 10.
+           05  VALUE "Opcao:"                            LINE 6 COL 10.
+           05  MODO-INPUT                                LINE 6 COL 20
+                           PIC X TO MODO-ORDENA AUTO.
+
+       PROCEDURE DIVISION USING TOTAL-ALUNOS, LISTA.
+           PERFORM UNTIL MODO-ORDENA EQUAL "1" OR MODO-ORDENA EQUAL "2"
+               DISPLAY DATA-ENTRY-SCREEN
+               ACCEPT DATA-ENTRY-SCREEN
+           END-PERFORM.
+           CALL "ALUNO-ORDENA" USING MODO-ORDENA, TOTAL-ALUNOS, LISTA.
+           MOVE " " TO MODO-ORDENA.
+       EXIT PROGRAM.
