@@ -1,100 +1,201 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ALUNO-REMOVE-VIEW.
 
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CRT STATUS IS CRT-STATUS-CODE.
+
        DATA DIVISION.
        WORKING-STORAGE SECTION.
+       01 CRT-STATUS-CODE PIC 9(4) VALUE 0.
+           88 PF3-PRESSIONADA VALUE 1003.
        01 RTN-POSICAO-OCUPADA PIC 9(1) VALUE 0.
        01 POSICOES-A-MOVER PIC 9(3).
        01 I PIC 9(3) VALUE 1.
        01 STATUS-POSICAO PIC X(20) VALUE " ".
+       01 CONFIRMA PIC X VALUE " ".
+       01 DESFAZER PIC X VALUE " ".
+       01 UNDO-POSICAO PIC S9(3) VALUE 0.
+       01 UNDO-ALUNO.
+           COPY ALUREG.
+       01  LINHA-WS.
+           05  LINHAS OCCURS 20 TIMES.
+               10  LINHA-NOME             PIC X(15).
+               10  FILLER                 PIC X(1).
+               10  LINHA-SOBRENOME        PIC X(15).
+               10  FILLER                 PIC X(1).
+               10  LINHA-TURMA            PIC X(4).
+               10  FILLER                 PIC X(1).
+               10  LINHA-MATRICULA        PIC 9(6).
+       01 NOME-CONFIRMA PIC X(31) VALUE SPACES.
+       01 POSICAO-ALPHA PIC X(3) VALUE SPACES.
+       01 CANCELADO PIC X VALUE " ".
        LINKAGE SECTION.
        01 POSICAO PIC S9(3).
-       01 TOTAL-ALUNOS PIC 9(3) VALUE 0.
-       01 LISTA.
-           05 ALUNOS PIC X(20) OCCURS 20 TIMES.
+       01 OPERADOR-ID PIC X(8).
+       COPY ALULISTA.
        SCREEN SECTION.
        01  DATA-ENTRY-SCREEN.
            05  VALUE "REMOVER ALUNO" BLANK SCREEN LINE 1 COL 10.
-           05  VALUE "-----------------------"                        
-                  LINE 3 COL 10.       
+           05  VALUE "-----------------------"
+                  LINE 3 COL 10.
            05  VALUE "1"                              LINE 4 COL 7.
            05  ALUNO1-IN                              LINE 4 COL 10
-                PIC X(20)        FROM ALUNOS(1).           
+                PIC X(43)        FROM LINHAS(1).
            05  VALUE "2"                              LINE 5 COL 7.
            05  ALUNO2-IN                              LINE 5 COL 10
-                PIC X(20)        FROM ALUNOS(2).           
+                PIC X(43)        FROM LINHAS(2).
            05  VALUE "3"                              LINE 6 COL 7.
            05  ALUNO3-IN                              LINE 6 COL 10
-                PIC X(20)        FROM ALUNOS(3).           
+                PIC X(43)        FROM LINHAS(3).
            05  VALUE "4"                              LINE 7 COL 7.
            05  ALUNO4-IN                              LINE 7 COL 10
-                PIC X(20)        FROM ALUNOS(4).           
+                PIC X(43)        FROM LINHAS(4).
            05  VALUE "5"                              LINE 8 COL 7.
            05  ALUNO5-IN                              LINE 8 COL 10
-                PIC X(20)        FROM ALUNOS(5).           
+                PIC X(43)        FROM LINHAS(5).
            05  VALUE "6"                              LINE 9 COL 7.
            05  ALUNO6-IN                              LINE 9 COL 10
-                PIC X(20)        FROM ALUNOS(6).           
+                PIC X(43)        FROM LINHAS(6).
            05  VALUE "7"                              LINE 10 COL 7.
            05  ALUNO7-IN                              LINE 10 COL 10
-                PIC X(20)        FROM ALUNOS(7).           
+                PIC X(43)        FROM LINHAS(7).
            05  VALUE "8"                              LINE 11 COL 7.
            05  ALUNO8-IN                              LINE 11 COL 10
-                PIC X(20)        FROM ALUNOS(8).           
+                PIC X(43)        FROM LINHAS(8).
            05  VALUE "9"                              LINE 12 COL 7.
            05  ALUNO9-IN                              LINE 12 COL 10
-                PIC X(20)        FROM ALUNOS(9).           
+                PIC X(43)        FROM LINHAS(9).
            05  VALUE "10"                             LINE 13 COL 7.
            05  ALUNO10-IN                             LINE 13 COL 10
-                PIC X(20)        FROM ALUNOS(10).           
+                PIC X(43)        FROM LINHAS(10).
            05  VALUE "11"                             LINE 14 COL 7.
            05  ALUNO11-IN                             LINE 14 COL 10
-                PIC X(20)        FROM ALUNOS(11).           
+                PIC X(43)        FROM LINHAS(11).
            05  VALUE "12"                             LINE 15 COL 7.
            05  ALUNO12-IN                             LINE 15 COL 10
-                PIC X(20)        FROM ALUNOS(12).           
+                PIC X(43)        FROM LINHAS(12).
            05  VALUE "13"                             LINE 16 COL 7.
            05  ALUNO13-IN                             LINE 16 COL 10
-                PIC X(20)        FROM ALUNOS(13).           
+                PIC X(43)        FROM LINHAS(13).
            05  VALUE "14"                             LINE 17 COL 7.
            05  ALUNO14-IN                             LINE 17 COL 10
-                PIC X(20)        FROM ALUNOS(14).           
+                PIC X(43)        FROM LINHAS(14).
            05  VALUE "15"                             LINE 18 COL 7.
            05  ALUNO15-IN                             LINE 18 COL 10
-                PIC X(20)        FROM ALUNOS(15).           
+                PIC X(43)        FROM LINHAS(15).
            05  VALUE "16"                             LINE 19 COL 7.
            05  ALUNO16-IN                             LINE 19 COL 10
-                PIC X(20)        FROM ALUNOS(16).           
+                PIC X(43)        FROM LINHAS(16).
            05  VALUE "17"                             LINE 20 COL 7.
            05  ALUNO17-IN                             LINE 20 COL 10
-                PIC X(20)        FROM ALUNOS(17).           
+                PIC X(43)        FROM LINHAS(17).
            05  VALUE "18"                             LINE 21 COL 7.
            05  ALUNO18-IN                             LINE 21 COL 10
-                PIC X(20)        FROM ALUNOS(18).           
+                PIC X(43)        FROM LINHAS(18).
            05  VALUE "19"                             LINE 22 COL 7.
            05  ALUNO19-IN                             LINE 22 COL 10
-                PIC X(20)        FROM ALUNOS(19).           
+                PIC X(43)        FROM LINHAS(19).
            05  VALUE "20"                             LINE 23 COL 7.
            05  ALUNO20-IN                             LINE 23 COL 10
-                PIC X(20)        FROM ALUNOS(20).           
+                PIC X(43)        FROM LINHAS(20).
            05  VALUE "Informe a posicao:"              LINE 24 COL 10.
            05  POSICAO-INPUT                           LINE 24 COL 35
-                           PIC XX TO POSICAO.
-           05   STATUS-POSICAO-WS                      LINE 25 COL 10
+                           PIC X(3) TO POSICAO-ALPHA AUTO.
+           05  VALUE "Cancelar (S/N):"                  LINE 25 COL 10.
+           05  CANCELA-INPUT                            LINE 25 COL 35
+                           PIC X TO CANCELADO AUTO.
+           05   STATUS-POSICAO-WS                      LINE 26 COL 10
                            PIC X(20) FROM STATUS-POSICAO.
 
+       01  CONFIRMA-SCREEN.
+           05  VALUE "Remover" BLANK SCREEN            LINE 1 COL 10.
+           05  NOME-CONFIRMA-WS                        LINE 3 COL 10
+                           PIC X(31) FROM NOME-CONFIRMA.
+           05  VALUE "Confirma a remocao? (S/N):"      LINE 4 COL 10.
+           05  CONFIRMA-INPUT                          LINE 4 COL 45
+                           PIC X TO CONFIRMA AUTO.
 
+       01  DESFAZER-SCREEN.
+           05  VALUE "Aluno removido." BLANK SCREEN    LINE 1 COL 10.
+           05  VALUE "Desfazer a remocao? (S/N):"      LINE 3 COL 10.
+           05  DESFAZER-INPUT                          LINE 3 COL 45
+                           PIC X TO DESFAZER AUTO.
 
-       PROCEDURE DIVISION USING POSICAO, TOTAL-ALUNOS, LISTA.
+       PROCEDURE DIVISION USING POSICAO, TOTAL-ALUNOS, LISTA,
+                    OPERADOR-ID.
+           PERFORM MONTA-LISTA.
            PERFORM UNTIL STATUS-POSICAO EQUAL 'OK'
+                   OR CANCELADO EQUAL 'S' OR CANCELADO EQUAL 's'
               PERFORM REMOVE
            END-PERFORM.
            MOVE " " TO STATUS-POSICAO.
-           MOVE " " TO POSICAO-INPUT.
+           MOVE " " TO CANCELADO.
+           MOVE SPACES TO POSICAO-ALPHA.
        EXIT PROGRAM.
 
+       MONTA-LISTA.
+           MOVE SPACES TO LINHA-WS.
+           PERFORM VARYING I FROM 1 BY 1
+                   UNTIL I > 20 OR I > TOTAL-ALUNOS
+               MOVE ALU-NOME OF ALUNOS(I)      TO LINHA-NOME(I)
+               MOVE ALU-SOBRENOME OF ALUNOS(I) TO LINHA-SOBRENOME(I)
+               MOVE ALU-TURMA OF ALUNOS(I)     TO LINHA-TURMA(I)
+               MOVE ALU-MATRICULA OF ALUNOS(I) TO LINHA-MATRICULA(I)
+           END-PERFORM.
+
        REMOVE.
-        DISPLAY DATA-ENTRY-SCREEN.
-        ACCEPT DATA-ENTRY-SCREEN.
-        CALL "ALUNO-REMOVE" USING POSICAO, 
-                STATUS-POSICAO, TOTAL-ALUNOS, LISTA.
+           DISPLAY DATA-ENTRY-SCREEN.
+           ACCEPT DATA-ENTRY-SCREEN
+               ON EXCEPTION
+                   IF PF3-PRESSIONADA THEN
+                       MOVE 'S' TO CANCELADO
+                   END-IF
+           END-ACCEPT.
+           IF CANCELADO EQUAL 'S' OR CANCELADO EQUAL 's' THEN
+               CONTINUE
+           ELSE
+           IF POSICAO-ALPHA IS NOT NUMERIC THEN
+               MOVE "posicao invalida!" TO STATUS-POSICAO
+           ELSE
+               MOVE POSICAO-ALPHA TO POSICAO
+               IF POSICAO >= 1 AND POSICAO <= TOTAL-ALUNOS THEN
+                   STRING ALU-NOME OF ALUNOS(POSICAO) DELIMITED BY SIZE
+                          " " DELIMITED BY SIZE
+                          ALU-SOBRENOME OF ALUNOS(POSICAO)
+                                  DELIMITED BY SIZE
+                          INTO NOME-CONFIRMA
+                   END-STRING
+                   MOVE " " TO CONFIRMA
+                   DISPLAY CONFIRMA-SCREEN
+                   ACCEPT CONFIRMA-SCREEN
+                   IF CONFIRMA EQUAL 'S' OR CONFIRMA EQUAL 's' THEN
+                       MOVE ALUNOS(POSICAO) TO UNDO-ALUNO
+                       MOVE POSICAO TO UNDO-POSICAO
+                       CALL "ALUNO-REMOVE" USING POSICAO,
+                               STATUS-POSICAO, TOTAL-ALUNOS, LISTA,
+                               OPERADOR-ID
+                       IF STATUS-POSICAO EQUAL 'OK' THEN
+                           PERFORM MONTA-LISTA
+                           MOVE " " TO DESFAZER
+                           DISPLAY DESFAZER-SCREEN
+                           ACCEPT DESFAZER-SCREEN
+                           IF DESFAZER EQUAL 'S' OR
+                                   DESFAZER EQUAL 's' THEN
+                               CALL "ALUNO-ADICIONA-POSICAO" USING
+                                       UNDO-ALUNO, UNDO-POSICAO,
+                                       STATUS-POSICAO, TOTAL-ALUNOS,
+                                       LISTA, OPERADOR-ID
+                               IF STATUS-POSICAO EQUAL 'OK' THEN
+                                   MOVE " " TO STATUS-POSICAO
+                               END-IF
+                               PERFORM MONTA-LISTA
+                           END-IF
+                       END-IF
+                   END-IF
+               ELSE
+                   MOVE "posicao invalida!" TO STATUS-POSICAO
+               END-IF
+           END-IF
+           END-IF.
