@@ -0,0 +1,38 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ALUNO-DESLIGA.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 RTN-POSICAO-VALIDA PIC 9(1) VALUE 1.
+       LINKAGE SECTION.
+       01 POSICAO PIC S9(3).
+       01 STATUS-POSICAO PIC X(20).
+       01 OPERADOR-ID PIC X(8).
+       COPY ALULISTA.
+
+       PROCEDURE DIVISION USING POSICAO,
+                    STATUS-POSICAO, TOTAL-ALUNOS, LISTA, OPERADOR-ID.
+           PERFORM DESLIGA-DA-POSICAO
+       EXIT PROGRAM.
+
+       DESLIGA-DA-POSICAO.
+           PERFORM IS-POSICAO-VALIDA.
+           IF RTN-POSICAO-VALIDA NOT EQUAL 1 THEN
+               MOVE "posicao invalida!" TO STATUS-POSICAO
+           ELSE
+               IF ALU-INATIVO OF ALUNOS(POSICAO) THEN
+                   MOVE "ALUNO JA DESLIGADO" TO STATUS-POSICAO
+               ELSE
+                   MOVE "I" TO ALU-STATUS OF ALUNOS(POSICAO)
+                   MOVE "OK" TO STATUS-POSICAO
+                   CALL "ALUNO-AUDITORIA" USING "DESLIGAMENTO",
+                           ALUNOS(POSICAO), POSICAO, OPERADOR-ID
+               END-IF
+           END-IF.
+
+       IS-POSICAO-VALIDA.
+           IF POSICAO >= 1 AND POSICAO <= TOTAL-ALUNOS THEN
+              COMPUTE RTN-POSICAO-VALIDA = 1
+           ELSE
+              COMPUTE RTN-POSICAO-VALIDA = 0
+           END-IF.
