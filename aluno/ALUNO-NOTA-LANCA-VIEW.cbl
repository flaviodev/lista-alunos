@@ -0,0 +1,72 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ALUNO-NOTA-LANCA-VIEW.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 NOTA.
+           COPY ALUNOTA.
+       01 I PIC 9(3) VALUE 1.
+       01 RTN-MATRICULA-ACHADA PIC 9(1) VALUE 0.
+       01 STATUS-NOTA PIC X(20) VALUE " ".
+       01 CANCELADO PIC X VALUE " ".
+       LINKAGE SECTION.
+       COPY ALULISTA.
+       COPY ALUNOTLS.
+       SCREEN SECTION.
+       01  DATA-ENTRY-SCREEN.
+           05  VALUE "LANCAR NOTA" BLANK SCREEN           LINE 1 COL 10.
+           05  VALUE "Matricula:"                         LINE 3 COL 10.
+           05  MATRICULA-INPUT                            LINE 3 COL 30
+                           PIC 9(6) TO NOT-MATRICULA OF NOTA AUTO.
+           05  VALUE "Disciplina:"                        LINE 4 COL 10.
+           05  DISCIPLINA-INPUT                           LINE 4 COL 30
+                           PIC X(10) TO NOT-DISCIPLINA OF NOTA AUTO.
+           05  VALUE "Nota (0.0 a 10.0):"                 LINE 5 COL 10.
+           05  NOTA-INPUT                                 LINE 5 COL 30
+                           PIC 99.9 TO NOT-NOTA OF NOTA AUTO.
+           05  VALUE "Cancelar (S/N):"                   LINE 6 COL 10.
+           05  CANCELA-INPUT                             LINE 6 COL 30
+                           PIC X TO CANCELADO AUTO.
+           05   STATUS-NOTA-WS                             LINE 7 COL 10
+                        PIC X(20) FROM STATUS-NOTA.
+
+       PROCEDURE DIVISION USING TOTAL-ALUNOS, LISTA, TOTAL-NOTAS,
+                    LISTA-NOTAS.
+           PERFORM UNTIL STATUS-NOTA EQUAL 'OK'
+                   OR CANCELADO EQUAL 'S' OR CANCELADO EQUAL 's'
+              PERFORM LANCA-NOTA
+           END-PERFORM.
+           MOVE " " TO STATUS-NOTA.
+           MOVE " " TO CANCELADO.
+           MOVE SPACES TO NOTA.
+       EXIT PROGRAM.
+
+       LANCA-NOTA.
+           DISPLAY DATA-ENTRY-SCREEN.
+           ACCEPT DATA-ENTRY-SCREEN.
+           IF CANCELADO EQUAL 'S' OR CANCELADO EQUAL 's' THEN
+               CONTINUE
+           ELSE
+               PERFORM VERIFICA-MATRICULA
+               IF RTN-MATRICULA-ACHADA EQUAL 0 THEN
+                   MOVE "MATRICULA INEXISTENTE" TO STATUS-NOTA
+               ELSE
+                   IF NOT-NOTA OF NOTA > 10.0 THEN
+                       MOVE "NOTA INVALIDA" TO STATUS-NOTA
+                   ELSE
+                       CALL "ALUNO-NOTA-LANCA" USING NOTA, TOTAL-NOTAS,
+                               LISTA-NOTAS, STATUS-NOTA
+                   END-IF
+               END-IF
+           END-IF.
+
+       VERIFICA-MATRICULA.
+           MOVE 0 TO RTN-MATRICULA-ACHADA.
+           PERFORM VARYING I FROM 1 BY 1
+                   UNTIL I > TOTAL-ALUNOS OR
+                           RTN-MATRICULA-ACHADA NOT EQUAL 0
+               IF ALU-MATRICULA OF ALUNOS(I) EQUAL
+                       NOT-MATRICULA OF NOTA THEN
+                   MOVE 1 TO RTN-MATRICULA-ACHADA
+               END-IF
+           END-PERFORM.
