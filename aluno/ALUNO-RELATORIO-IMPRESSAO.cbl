@@ -0,0 +1,181 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ALUNO-RELATORIO-IMPRESSAO.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-RELATORIO ASSIGN TO "ALUNOS.RPT"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQ-RELATORIO
+           RECORDING MODE IS F.
+       01  RELATORIO-LINHA PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 I PIC 9(3) VALUE 1.
+       01 J PIC 9(3) VALUE 1.
+       01 SEQ-EDIT PIC ZZ9.
+       01 MATRICULA-EDIT PIC 9(6).
+       01 MAX-LINHAS-PAGINA PIC 9(3) VALUE 40.
+       01 LINHA-PAGINA PIC 9(3) VALUE 0.
+       01 NUM-PAGINA PIC 9(3) VALUE 0.
+       01 NUM-PAGINA-EDIT PIC ZZ9.
+       01 TURMA-ATUAL PIC X(4) VALUE SPACES.
+       01 TOTAL-TURMA-ATUAL PIC 9(3) VALUE 0.
+       01 TOTAL-TURMA-EDIT PIC ZZ9.
+       01 TOTAL-IMPRESSAO-EDIT PIC ZZ9.
+       01 PRIMEIRA-PAGINA PIC X VALUE "S".
+           88 EH-PRIMEIRA-PAGINA VALUE "S".
+       01 TOTAL-IMPRESSAO PIC 9(3) VALUE 0.
+       01 LISTA-IMPRESSAO.
+           05 ALUNOS-IMPRESSAO OCCURS 200 TIMES.
+               COPY ALUREG REPLACING ==05== BY ==10==.
+       01 TROCA-ALUNO.
+           COPY ALUREG.
+       01 CHAVE-K.
+           05 CHAVE-K-TURMA   PIC X(4).
+           05 CHAVE-K-NOME    PIC X(15).
+           05 CHAVE-K-SOBRE   PIC X(15).
+       01 CHAVE-K1.
+           05 CHAVE-K1-TURMA  PIC X(4).
+           05 CHAVE-K1-NOME   PIC X(15).
+           05 CHAVE-K1-SOBRE  PIC X(15).
+       LINKAGE SECTION.
+       COPY ALULISTA.
+
+       PROCEDURE DIVISION USING TOTAL-ALUNOS, LISTA.
+           PERFORM FILTRA-ATIVOS VARYING I FROM 1 BY 1
+                   UNTIL I > TOTAL-ALUNOS.
+           PERFORM ORDENA-IMPRESSAO.
+           OPEN OUTPUT ARQ-RELATORIO.
+           IF TOTAL-IMPRESSAO EQUAL 0 THEN
+               PERFORM IMPRIME-VAZIO
+           ELSE
+               PERFORM IMPRIME-ALUNO VARYING I FROM 1 BY 1
+                       UNTIL I > TOTAL-IMPRESSAO
+               PERFORM IMPRIME-RODAPE-TURMA
+               PERFORM IMPRIME-RODAPE-GERAL
+           END-IF.
+           CLOSE ARQ-RELATORIO.
+       EXIT PROGRAM.
+
+       FILTRA-ATIVOS.
+           IF ALU-ATIVO OF ALUNOS(I) THEN
+               ADD 1 TO TOTAL-IMPRESSAO
+               MOVE ALUNOS(I) TO ALUNOS-IMPRESSAO(TOTAL-IMPRESSAO)
+           END-IF.
+
+       ORDENA-IMPRESSAO.
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J >= TOTAL-IMPRESSAO
+               PERFORM VARYING I FROM 1 BY 1
+                       UNTIL I > TOTAL-IMPRESSAO - J
+                   PERFORM MONTA-CHAVES-IMPRESSAO
+                   IF CHAVE-K > CHAVE-K1 THEN
+                       MOVE ALUNOS-IMPRESSAO(I) TO TROCA-ALUNO
+                       MOVE ALUNOS-IMPRESSAO(I + 1)
+                               TO ALUNOS-IMPRESSAO(I)
+                       MOVE TROCA-ALUNO TO ALUNOS-IMPRESSAO(I + 1)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+       MONTA-CHAVES-IMPRESSAO.
+           MOVE ALU-TURMA OF ALUNOS-IMPRESSAO(I)     TO CHAVE-K-TURMA
+           MOVE ALU-NOME OF ALUNOS-IMPRESSAO(I)      TO CHAVE-K-NOME
+           MOVE ALU-SOBRENOME OF ALUNOS-IMPRESSAO(I) TO CHAVE-K-SOBRE
+           MOVE ALU-TURMA OF ALUNOS-IMPRESSAO(I + 1)
+                   TO CHAVE-K1-TURMA
+           MOVE ALU-NOME OF ALUNOS-IMPRESSAO(I + 1)
+                   TO CHAVE-K1-NOME
+           MOVE ALU-SOBRENOME OF ALUNOS-IMPRESSAO(I + 1)
+                   TO CHAVE-K1-SOBRE.
+
+       IMPRIME-ALUNO.
+           IF ALU-TURMA OF ALUNOS-IMPRESSAO(I) NOT EQUAL TURMA-ATUAL
+               THEN
+               PERFORM QUEBRA-TURMA
+           ELSE
+               IF LINHA-PAGINA >= MAX-LINHAS-PAGINA THEN
+                   PERFORM IMPRIME-CABECALHO
+               END-IF
+           END-IF.
+           ADD 1 TO TOTAL-TURMA-ATUAL.
+           PERFORM IMPRIME-LINHA-ALUNO.
+           ADD 1 TO LINHA-PAGINA.
+
+       QUEBRA-TURMA.
+           IF NOT EH-PRIMEIRA-PAGINA THEN
+               PERFORM IMPRIME-RODAPE-TURMA
+           END-IF.
+           MOVE ALU-TURMA OF ALUNOS-IMPRESSAO(I) TO TURMA-ATUAL.
+           MOVE 0 TO TOTAL-TURMA-ATUAL.
+           PERFORM IMPRIME-CABECALHO.
+
+       IMPRIME-CABECALHO.
+           ADD 1 TO NUM-PAGINA.
+           MOVE 0 TO LINHA-PAGINA.
+           MOVE SPACES TO RELATORIO-LINHA.
+           IF EH-PRIMEIRA-PAGINA THEN
+               MOVE "N" TO PRIMEIRA-PAGINA
+               WRITE RELATORIO-LINHA
+           ELSE
+               WRITE RELATORIO-LINHA AFTER ADVANCING PAGE
+           END-IF.
+           MOVE NUM-PAGINA TO NUM-PAGINA-EDIT.
+           STRING "RELATORIO DE CHAMADA - TURMA " DELIMITED BY SIZE
+                  TURMA-ATUAL DELIMITED BY SIZE
+                  "            PAGINA " DELIMITED BY SIZE
+                  NUM-PAGINA-EDIT DELIMITED BY SIZE
+                  INTO RELATORIO-LINHA
+           END-STRING.
+           WRITE RELATORIO-LINHA.
+           MOVE "----------------------------------------" TO
+                   RELATORIO-LINHA.
+           WRITE RELATORIO-LINHA.
+           MOVE "SEQ  NOME            SOBRENOME       MATRICULA" TO
+                   RELATORIO-LINHA.
+           WRITE RELATORIO-LINHA.
+           ADD 3 TO LINHA-PAGINA.
+
+       IMPRIME-LINHA-ALUNO.
+           MOVE TOTAL-TURMA-ATUAL TO SEQ-EDIT.
+           MOVE ALU-MATRICULA OF ALUNOS-IMPRESSAO(I) TO MATRICULA-EDIT.
+           MOVE SPACES TO RELATORIO-LINHA.
+           STRING SEQ-EDIT DELIMITED BY SIZE
+                  "  " DELIMITED BY SIZE
+                  ALU-NOME OF ALUNOS-IMPRESSAO(I) DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  ALU-SOBRENOME OF ALUNOS-IMPRESSAO(I) DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  MATRICULA-EDIT DELIMITED BY SIZE
+                  INTO RELATORIO-LINHA
+           END-STRING.
+           WRITE RELATORIO-LINHA.
+
+       IMPRIME-RODAPE-TURMA.
+           MOVE TOTAL-TURMA-ATUAL TO TOTAL-TURMA-EDIT.
+           MOVE SPACES TO RELATORIO-LINHA.
+           STRING "TOTAL DA TURMA " DELIMITED BY SIZE
+                  TURMA-ATUAL DELIMITED BY SIZE
+                  ": " DELIMITED BY SIZE
+                  TOTAL-TURMA-EDIT DELIMITED BY SIZE
+                  " aluno(s)" DELIMITED BY SIZE
+                  INTO RELATORIO-LINHA
+           END-STRING.
+           WRITE RELATORIO-LINHA.
+
+       IMPRIME-RODAPE-GERAL.
+           MOVE TOTAL-IMPRESSAO TO TOTAL-IMPRESSAO-EDIT.
+           MOVE SPACES TO RELATORIO-LINHA.
+           STRING "TOTAL GERAL: " DELIMITED BY SIZE
+                  TOTAL-IMPRESSAO-EDIT DELIMITED BY SIZE
+                  " aluno(s)" DELIMITED BY SIZE
+                  INTO RELATORIO-LINHA
+           END-STRING.
+           WRITE RELATORIO-LINHA.
+
+       IMPRIME-VAZIO.
+           MOVE "NENHUM ALUNO ATIVO A IMPRIMIR" TO RELATORIO-LINHA.
+           WRITE RELATORIO-LINHA.
