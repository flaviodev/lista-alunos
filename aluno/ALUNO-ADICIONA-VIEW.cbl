@@ -0,0 +1,52 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ALUNO-ADICIONA-VIEW.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 ALUNO.
+           COPY ALUREG.
+       01 STATUS-ADICIONA PIC X(20) VALUE " ".
+       01 CANCELADO PIC X VALUE " ".
+       LINKAGE SECTION.
+       01 OPERADOR-ID PIC X(8).
+       COPY ALULISTA.
+       SCREEN SECTION.
+       01  DATA-ENTRY-SCREEN.
+           05  VALUE "ADICIONAR ALUNO" BLANK SCREEN
+                                                         LINE 1 COL 10.
+           05  VALUE "Matricula:"                        LINE 3 COL 10.
+           05  MATRICULA-INPUT                           LINE 3 COL 30
+                           PIC 9(6) TO ALU-MATRICULA OF ALUNO AUTO.
+           05  VALUE "Nome:"                              LINE 4 COL 10.
+           05  NOME-INPUT                                LINE 4 COL 30
+                           PIC X(15) TO ALU-NOME OF ALUNO AUTO.
+           05  VALUE "Sobrenome:"                         LINE 5 COL 10.
+           05  SOBRENOME-INPUT                            LINE 5 COL 30
+                           PIC X(15) TO ALU-SOBRENOME OF ALUNO AUTO.
+           05  VALUE "Turma:"                             LINE 6 COL 10.
+           05  TURMA-INPUT                                LINE 6 COL 30
+                           PIC X(4) TO ALU-TURMA OF ALUNO AUTO.
+           05  VALUE "Cancelar (S/N):"                   LINE 7 COL 10.
+           05  CANCELA-INPUT                             LINE 7 COL 30
+                           PIC X TO CANCELADO AUTO.
+           05   STATUS-ADICIONA-WS                     LINE 8 COL 10
+                        PIC X(20) FROM STATUS-ADICIONA.
+
+       PROCEDURE DIVISION USING TOTAL-ALUNOS, LISTA, OPERADOR-ID.
+           PERFORM UNTIL STATUS-ADICIONA EQUAL 'OK'
+                   OR CANCELADO EQUAL 'S' OR CANCELADO EQUAL 's'
+              PERFORM ADICIONA-ALUNO
+           END-PERFORM.
+           MOVE " " TO STATUS-ADICIONA.
+           MOVE " " TO CANCELADO.
+           MOVE SPACES TO ALUNO.
+           MOVE "A" TO ALU-STATUS OF ALUNO.
+       EXIT PROGRAM.
+
+       ADICIONA-ALUNO.
+           DISPLAY DATA-ENTRY-SCREEN.
+           ACCEPT DATA-ENTRY-SCREEN.
+           IF CANCELADO NOT EQUAL 'S' AND CANCELADO NOT EQUAL 's' THEN
+               CALL "ALUNO-ADICIONA" USING ALUNO, TOTAL-ALUNOS, LISTA,
+                       STATUS-ADICIONA, OPERADOR-ID
+           END-IF.
