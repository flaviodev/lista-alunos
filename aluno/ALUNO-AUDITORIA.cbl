@@ -0,0 +1,43 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ALUNO-AUDITORIA.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL ARQ-AUDITORIA ASSIGN TO "AUDITORIA.LOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS AUD-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQ-AUDITORIA.
+       01  AUDITORIA-REC.
+           COPY ALUAUDIT.
+
+       WORKING-STORAGE SECTION.
+       01 AUD-FILE-STATUS PIC X(2) VALUE "00".
+       LINKAGE SECTION.
+       01 AUD-OPERACAO-PARM PIC X(10).
+       01 ALUNO.
+           COPY ALUREG.
+       01 POSICAO PIC S9(3).
+       01 OPERADOR-ID PIC X(8).
+
+       PROCEDURE DIVISION USING AUD-OPERACAO-PARM, ALUNO, POSICAO,
+                    OPERADOR-ID.
+           OPEN EXTEND ARQ-AUDITORIA.
+           IF AUD-FILE-STATUS EQUAL "35" THEN
+               OPEN OUTPUT ARQ-AUDITORIA
+           END-IF.
+           ACCEPT AUD-DATA FROM DATE.
+           ACCEPT AUD-HORA FROM TIME.
+           MOVE AUD-OPERACAO-PARM      TO AUD-OPERACAO.
+           MOVE ALU-MATRICULA OF ALUNO TO AUD-MATRICULA.
+           MOVE ALU-NOME OF ALUNO      TO AUD-NOME.
+           MOVE ALU-SOBRENOME OF ALUNO TO AUD-SOBRENOME.
+           MOVE ALU-TURMA OF ALUNO     TO AUD-TURMA.
+           MOVE POSICAO                TO AUD-POSICAO.
+           MOVE OPERADOR-ID            TO AUD-OPERADOR.
+           WRITE AUDITORIA-REC.
+           CLOSE ARQ-AUDITORIA.
+       EXIT PROGRAM.
