@@ -6,34 +6,54 @@
        01 I PIC 9(3) VALUE 1.
        01 POSICOES-A-MOVER PIC 9(3).
        01 RTN-POSICAO-VALIDA PIC 9(1) VALUE 1.
+       01 RTN-BUSCA PIC 9(3) VALUE 0.
        LINKAGE SECTION.
-       01 ALUNO PIC X(20).
+       01 ALUNO.
+           COPY ALUREG.
        01 POSICAO PIC S9(3).
        01 STATUS-POSICAO PIC X(20).
-       01 TOTAL-ALUNOS PIC 9(3) VALUE 0.
-       01 LISTA.
-           05 ALUNOS PIC X(20) OCCURS 20 TIMES.
+       01 OPERADOR-ID PIC X(8).
+       COPY ALULISTA.
 
-       PROCEDURE DIVISION USING ALUNO, POSICAO, 
-                    STATUS-POSICAO, TOTAL-ALUNOS, LISTA.
+       PROCEDURE DIVISION USING ALUNO, POSICAO,
+                    STATUS-POSICAO, TOTAL-ALUNOS, LISTA, OPERADOR-ID.
            PERFORM ADICIONA-NA-POSICAO
        EXIT PROGRAM.
 
        ADICIONA-NA-POSICAO.
-           COMPUTE TOTAL-ALUNOS = TOTAL-ALUNOS + 1.
            PERFORM IS-POSICAO-VALIDA.
-           IF RTN-POSICAO-VALIDA EQUAL 1 THEN
-               COMPUTE I = TOTAL-ALUNOS
-               COMPUTE POSICOES-A-MOVER = TOTAL-ALUNOS - POSICAO + 1
-               PERFORM POSICOES-A-MOVER TIMES
-                   MOVE ALUNOS(I) TO ALUNOS(I + 1)
-                   COMPUTE I = I - 1
-               END-PERFORM
-               MOVE ALUNO TO ALUNOS(POSICAO)
-               COMPUTE TOTAL-ALUNOS = TOTAL-ALUNOS + 1
-               MOVE "OK" TO STATUS-POSICAO
-           ELSE
+           IF RTN-POSICAO-VALIDA NOT EQUAL 1 THEN
                MOVE "posicao invalida!" TO STATUS-POSICAO
+           ELSE
+               IF ALU-NOME OF ALUNO EQUAL SPACES THEN
+                   MOVE "NOME EM BRANCO" TO STATUS-POSICAO
+               ELSE
+               IF ALU-MATRICULA OF ALUNO EQUAL 0 THEN
+                   MOVE "MATRICULA INVALIDA" TO STATUS-POSICAO
+               ELSE
+                   PERFORM VERIFICA-DUPLICADO
+                   IF RTN-BUSCA NOT EQUAL 0 THEN
+                       MOVE "ALUNO DUPLICADO" TO STATUS-POSICAO
+                   ELSE
+                       IF TOTAL-ALUNOS >= ALU-MAX-ALUNOS THEN
+                           MOVE "LISTA CHEIA" TO STATUS-POSICAO
+                       ELSE
+                           COMPUTE I = TOTAL-ALUNOS
+                           COMPUTE POSICOES-A-MOVER =
+                                   TOTAL-ALUNOS - POSICAO + 1
+                           PERFORM POSICOES-A-MOVER TIMES
+                               MOVE ALUNOS(I) TO ALUNOS(I + 1)
+                               COMPUTE I = I - 1
+                           END-PERFORM
+                           MOVE ALUNO TO ALUNOS(POSICAO)
+                           COMPUTE TOTAL-ALUNOS = TOTAL-ALUNOS + 1
+                           MOVE "OK" TO STATUS-POSICAO
+                           CALL "ALUNO-AUDITORIA" USING "INCLUSAO",
+                                   ALUNO, POSICAO, OPERADOR-ID
+                       END-IF
+                   END-IF
+               END-IF
+               END-IF
            END-IF.
 
        IS-POSICAO-VALIDA.
@@ -42,3 +62,15 @@
            ELSE
               COMPUTE RTN-POSICAO-VALIDA = 0
            END-IF.
+
+       VERIFICA-DUPLICADO.
+           MOVE 0 TO RTN-BUSCA.
+           PERFORM VARYING I FROM 1 BY 1
+                   UNTIL I > TOTAL-ALUNOS OR RTN-BUSCA NOT EQUAL 0
+               IF ALU-ATIVO OF ALUNOS(I) AND
+                  ALU-NOME OF ALUNOS(I) EQUAL ALU-NOME OF ALUNO AND
+                  ALU-SOBRENOME OF ALUNOS(I) EQUAL
+                     ALU-SOBRENOME OF ALUNO THEN
+                   MOVE I TO RTN-BUSCA
+               END-IF
+           END-PERFORM.
