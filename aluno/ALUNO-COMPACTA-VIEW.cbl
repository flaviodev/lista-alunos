@@ -0,0 +1,28 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ALUNO-COMPACTA-VIEW.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 TOTAL-COMPACTADOS PIC 9(3) VALUE 0.
+       01 CONFIRMA PIC X VALUE " ".
+       LINKAGE SECTION.
+       COPY ALULISTA.
+       SCREEN SECTION.
+       01  CONFIRMA-SCREEN.
+           05  VALUE "COMPACTAR LISTA DE ALUNOS" BLANK SCREEN
+                                                         LINE 1 COL 10.
+           05  VALUE "Remove vagas e reorganiza as posicoes."
+                                                         LINE 3 COL 10.
+           05  VALUE "Confirma a compactacao? (S/N):"    LINE 5 COL 10.
+           05  CONFIRMA-INPUT                            LINE 5 COL 45
+                           PIC X TO CONFIRMA AUTO.
+
+       PROCEDURE DIVISION USING TOTAL-ALUNOS, LISTA.
+           DISPLAY CONFIRMA-SCREEN.
+           ACCEPT CONFIRMA-SCREEN.
+           IF CONFIRMA EQUAL 'S' OR CONFIRMA EQUAL 's' THEN
+               CALL "ALUNO-COMPACTA" USING TOTAL-COMPACTADOS,
+                       TOTAL-ALUNOS, LISTA
+               DISPLAY "VAGAS REMOVIDAS: " TOTAL-COMPACTADOS
+           END-IF.
+       EXIT PROGRAM.
