@@ -0,0 +1,19 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ALUNO-PEGA.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 RTN-POSICAO-VALIDA PIC 9(1) VALUE 1.
+       LINKAGE SECTION.
+       01 POSICAO PIC S9(3).
+       01 ALUNO.
+           COPY ALUREG.
+       COPY ALULISTA.
+
+       PROCEDURE DIVISION USING POSICAO, ALUNO, TOTAL-ALUNOS, LISTA.
+           IF POSICAO >= 1 AND POSICAO <= TOTAL-ALUNOS THEN
+               MOVE ALUNOS(POSICAO) TO ALUNO
+           ELSE
+               MOVE SPACES TO ALUNO
+           END-IF.
+       EXIT PROGRAM.
