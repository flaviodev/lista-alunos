@@ -0,0 +1,46 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ALUNO-NOTA-RELATORIO.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 I PIC 9(3) VALUE 1.
+       01 J PIC 9(4) VALUE 1.
+       01 SOMA-NOTAS PIC 9(5)V9(1) VALUE 0.
+       01 QTDE-NOTAS PIC 9(4) VALUE 0.
+       01 MEDIA-ALUNO PIC 9(2)V9(1) VALUE 0.
+       LINKAGE SECTION.
+       COPY ALULISTA.
+       COPY ALUNOTLS.
+
+       PROCEDURE DIVISION USING TOTAL-ALUNOS, LISTA, TOTAL-NOTAS,
+                    LISTA-NOTAS.
+           DISPLAY "RELATORIO DE NOTAS POR ALUNO".
+           DISPLAY "-----------------------------".
+           PERFORM IMPRIME-ALUNO VARYING I FROM 1 BY 1
+                   UNTIL I > TOTAL-ALUNOS.
+           DISPLAY "-----------------------------".
+       EXIT PROGRAM.
+
+       IMPRIME-ALUNO.
+           MOVE 0 TO SOMA-NOTAS.
+           MOVE 0 TO QTDE-NOTAS.
+           DISPLAY ALU-NOME OF ALUNOS(I) " "
+                   ALU-SOBRENOME OF ALUNOS(I) " ("
+                   ALU-MATRICULA OF ALUNOS(I) ")".
+           PERFORM IMPRIME-NOTA VARYING J FROM 1 BY 1
+                   UNTIL J > TOTAL-NOTAS.
+           IF QTDE-NOTAS > 0 THEN
+               COMPUTE MEDIA-ALUNO = SOMA-NOTAS / QTDE-NOTAS
+               DISPLAY "  MEDIA: " MEDIA-ALUNO
+           ELSE
+               DISPLAY "  SEM NOTAS LANCADAS"
+           END-IF.
+
+       IMPRIME-NOTA.
+           IF NOT-MATRICULA OF NOTAS(J) EQUAL
+                   ALU-MATRICULA OF ALUNOS(I) THEN
+               DISPLAY "  " NOT-DISCIPLINA OF NOTAS(J) ": "
+                       NOT-NOTA OF NOTAS(J)
+               ADD NOT-NOTA OF NOTAS(J) TO SOMA-NOTAS
+               ADD 1 TO QTDE-NOTAS
+           END-IF.
